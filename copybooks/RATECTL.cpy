@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------------
+000200*    RATECTL.CPY
+000300*    RECORD LAYOUT FOR THE MARKUP RATE CONTROL FILE.  ONE RECORD
+000400*    HOLDS THE RATE IN EFFECT AS OF A GIVEN EFFECTIVE DATE.  THE
+000500*    LAST RECORD ON THE FILE WITH AN EFFECTIVE DATE NOT LATER
+000600*    THAN THE RUN DATE IS THE RATE IN EFFECT FOR THE RUN.
+000700*-----------------------------------------------------------------
+000800 01  RATE-CONTROL-RECORD.
+000900     05  RC-DATE-EFFET       PIC X(08).
+001000     05  RC-TAUX             PIC S9(1)V9(4).
+001050     05  RC-MODE-ARRONDI     PIC X(01).
+001060         88  RC-ARRONDI-HAUT          VALUE "U".
+001070         88  RC-ARRONDI-BAS           VALUE "D".
+001080         88  RC-ARRONDI-PROCHE        VALUE "N".
+001100     05  FILLER              PIC X(09).
