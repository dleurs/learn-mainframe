@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------------
+000200*    TRANSREC.CPY
+000300*    RECORD LAYOUT FOR THE BATCH TRANSACTION FILE READ BY
+000400*    SIMPLEBANK.  ONE RECORD PER DEPOSIT OR WITHDRAWAL TO BE
+000500*    POSTED AGAINST ACCOUNT-MASTER.
+000600*-----------------------------------------------------------------
+000700 01  TRANSACTION-RECORD.
+000800     05  TX-ACCOUNT-NUMBER   PIC X(10).
+000900     05  TX-TYPE             PIC X(01).
+001000         88  TX-IS-DEPOSIT            VALUE "D".
+001100         88  TX-IS-WITHDRAWAL         VALUE "W".
+001200     05  TX-AMOUNT           PIC 9(9)V99.
+001300     05  FILLER              PIC X(09).
