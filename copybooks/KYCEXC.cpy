@@ -0,0 +1,14 @@
+000100*-----------------------------------------------------------------
+000200*    KYCEXC.CPY
+000300*    RECORD LAYOUT FOR THE KYC EXCEPTIONS QUEUE WRITTEN BY
+000400*    KYC-ANALYSE-RISQUES.  ONE RECORD IS WRITTEN FOR EVERY CLIENT
+000500*    WHOSE RISK CATEGORY IS "ELEVE" OR WHO IS FLAGGED AS A
+000600*    POLITICALLY EXPOSED PERSON, FOR REVIEW BY COMPLIANCE.
+000700*-----------------------------------------------------------------
+000800 01  KYC-EXCEPTION-RECORD.
+000900     05  KE-NOM              PIC X(20).
+001000     05  KE-REVENU-EUR       PIC 9(06).
+001100     05  KE-SCORE-CREDIT     PIC 9(03).
+001200     05  KE-RISQUE           PIC 999V9(02).
+001300     05  KE-RAISON           PIC X(30).
+001400     05  FILLER              PIC X(10).
