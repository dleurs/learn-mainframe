@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------------
+000200*    PUZZLEREC.CPY
+000300*    RECORD LAYOUT FOR THE PUZZLE-FILE READ BY SUDOKUFACILE.  ONE
+000400*    RECORD HOLDS ONE PUZZLE AS 81 DIGIT CHARACTERS IN ROW-MAJOR
+000500*    ORDER (ROW 1 COLUMNS 1-9, THEN ROW 2 COLUMNS 1-9, AND SO ON);
+000600*    "0" MEANS THE CELL IS BLANK.
+000700*-----------------------------------------------------------------
+000800 01  PUZZLE-RECORD.
+000900     05  PZ-DIGITS           PIC X(81).
+001000     05  FILLER              PIC X(09).
