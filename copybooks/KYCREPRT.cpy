@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------------------
+000200*    KYCREPRT.CPY
+000300*    RECORD LAYOUT FOR THE KYC-REPORT FILE WRITTEN BY
+000400*    KYC-ANALYSE-RISQUES.  AN "H" RECORD OPENS THE REPORT, ONE
+000500*    "D" RECORD IS WRITTEN PER CLIENT AS IT IS SCORED, AND A "T"
+000600*    RECORD IS WRITTEN PER RISK CATEGORY (FAIBLE, MOYEN, ELEVE)
+000700*    TO TRAIL THE RUN WITH ITS CATEGORY TOTALS.
+000800*-----------------------------------------------------------------
+000900 01  KYC-REPORT-RECORD.
+001000     05  KR-TYPE             PIC X(01).
+001100         88  KR-IS-HEADER             VALUE "H".
+001200         88  KR-IS-DETAIL             VALUE "D".
+001300         88  KR-IS-TOTAL              VALUE "T".
+001400     05  KR-CATEGORIE        PIC X(10).
+001500     05  KR-NOM-CLIENT       PIC X(20).
+001600     05  KR-SCORE-CREDIT     PIC 9(03).
+001700     05  KR-NOMBRE-CLIENTS   PIC 9(05).
+001800     05  KR-REVENU-TOTAL     PIC 9(09).
+001900     05  KR-SCORE-MOYEN      PIC 9(03)V99.
+002000     05  FILLER              PIC X(08).
