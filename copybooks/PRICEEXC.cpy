@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------------
+000200*    PRICEEXC.CPY
+000300*    RECORD LAYOUT FOR THE PRICE EXCEPTIONS FILE.  ONE RECORD IS
+000400*    WRITTEN FOR EVERY PRICE-MASTER RECORD REJECTED BY THE
+000500*    VALIDATION STEP BEFORE THE MARKUP IS APPLIED.
+000600*-----------------------------------------------------------------
+000700 01  PRICE-EXCEPTION-RECORD.
+000800     05  PE-SKU              PIC X(10).
+000900     05  PE-PRIX             PIC S9(7)V99.
+001000     05  PE-RAISON           PIC X(30).
+001100     05  FILLER              PIC X(10).
