@@ -0,0 +1,14 @@
+000100*-----------------------------------------------------------------
+000200*    PRICEHST.CPY
+000300*    RECORD LAYOUT FOR THE PRICE CHANGE HISTORY FILE.  ONE
+000400*    RECORD IS WRITTEN FOR EVERY PRICE CHANGE APPLIED BY
+000500*    EXEMPLE-PIC SO THAT A PRIOR PRICE CAN BE RECONSTRUCTED
+000600*    DURING A PRICING DISPUTE.
+000700*-----------------------------------------------------------------
+000800 01  PRICE-HISTORY-RECORD.
+000900     05  PH-SKU              PIC X(10).
+001000     05  PH-OLD-PRIX         PIC S9(7)V99.
+001100     05  PH-NEW-PRIX         PIC S9(7)V99.
+001200     05  PH-TAUX-APPLIQUE    PIC S9(1)V9(4).
+001300     05  PH-DATE-EFFET       PIC X(08).
+001400     05  FILLER              PIC X(10).
