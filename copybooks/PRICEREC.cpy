@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------------
+000200*    PRICEREC.CPY
+000300*    RECORD LAYOUT FOR THE PRICE MASTER FILE USED BY EXEMPLE-PIC.
+000400*    ONE RECORD PER SKU.
+000500*-----------------------------------------------------------------
+000600 01  PRICE-RECORD.
+000700     05  PR-SKU              PIC X(10).
+000800     05  PR-PRIX             PIC S9(7)V99.
+000900     05  PR-NOUVEAU-PRIX     PIC S9(7)V99.
+001000     05  FILLER              PIC X(10).
