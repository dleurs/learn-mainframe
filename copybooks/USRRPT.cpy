@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------------
+000200*    USRRPT.CPY
+000300*    RECORD LAYOUT FOR THE USER-INFO CONTROL-BREAK REPORT.  A
+000400*    "D" RECORD LISTS ONE USER AND WHETHER ITS EMAIL/PHONE/
+000500*    DATE-TIME FIELDS VALIDATED CLEANLY; A "T" RECORD CARRIES
+000600*    THE USER COUNT FOR THE LEADING-LETTER GROUP JUST ENDED.
+000700*-----------------------------------------------------------------
+000800 01  USER-REPORT-RECORD.
+000900     05  UR-TYPE                 PIC X(01).
+001000         88  UR-IS-DETAIL                 VALUE "D".
+001100         88  UR-IS-TOTAL                  VALUE "T".
+001200     05  UR-IDENTIFIANT           PIC X(10).
+001300     05  UR-EMAIL                 PIC X(50).
+001400     05  UR-CHAMPS-VALIDES-SW     PIC X(01).
+001500         88  UR-CHAMPS-VALIDES            VALUE "Y".
+001600     05  UR-PREMIERE-LETTRE       PIC X(01).
+001700     05  UR-NOMBRE-PAR-LETTRE     PIC 9(05).
+001800     05  FILLER                   PIC X(09).
