@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------------
+000200*    USREXC.CPY
+000300*    RECORD LAYOUT FOR THE USER-INFO EXCEPTIONS/REPORT FILE.
+000400*    WRITTEN FOR A TRANSACTION REJECTED BY MAINTENANCE (E.G. A
+000500*    DUPLICATE ADD OR A CHANGE/DELETE AGAINST AN UNKNOWN USER)
+000600*    AND FOR A MASTER RECORD FLAGGED BY THE VALIDATION REPORT.
+000700*-----------------------------------------------------------------
+000800 01  USER-EXCEPTION-RECORD.
+000900     05  UE-IDENTIFIANT      PIC X(10).
+001000     05  UE-RAISON           PIC X(40).
+001100     05  FILLER              PIC X(10).
