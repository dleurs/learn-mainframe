@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------------
+000200*    ACCTREC.CPY
+000300*    RECORD LAYOUT FOR THE ACCOUNT-MASTER FILE, AN INDEXED FILE
+000400*    KEYED ON ACCOUNT-NUMBER HOLDING ONE RECORD PER BANK
+000500*    ACCOUNT.  BALANCE IS SIGNED SO THAT AN ACCOUNT MAY RUN
+000600*    TEMPORARILY NEGATIVE WITHIN ITS OVERDRAFT LIMIT.
+000700*-----------------------------------------------------------------
+000800 01  ACCOUNT-RECORD.
+000900     05  ACCOUNT-NUMBER      PIC X(10).
+001000     05  BALANCE             PIC S9(9)V99.
+001100     05  ACCT-OVERDRAFT-LIMIT PIC 9(7)V99.
+001200     05  FILLER              PIC X(01).
