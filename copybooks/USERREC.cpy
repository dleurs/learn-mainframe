@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------------
+000200*    USERREC.CPY
+000300*    RECORD LAYOUT FOR THE USER-INFO MASTER FILE, AN INDEXED
+000400*    FILE KEYED ON IDENTIFIANT HOLDING ONE RECORD PER USER.
+000500*-----------------------------------------------------------------
+000600 01  USER-RECORD.
+000700     05  IDENTIFIANT         PIC X(10).
+000800     05  EMAIL               PIC X(50).
+000900     05  PHONE               PIC X(22).
+001000     05  DATE-TIME           PIC X(18).
