@@ -0,0 +1,14 @@
+000100*-----------------------------------------------------------------
+000200*    KYCTREND.CPY
+000300*    RECORD LAYOUT FOR THE KYC RISK-TREND FILE.  KYC-ANALYSE-
+000400*    RISQUES WRITES ONE RECORD PER CLIENT SCORED DURING THE RUN,
+000500*    KEYED BY CLIENT NAME, AND READS THE FILE FROM THE PRIOR RUN
+000600*    BACK IN AT THE START OF THE NEXT RUN SO EACH CLIENT'S SCORE
+000700*    AND RISK CATEGORY CAN BE COMPARED AGAINST THE PREVIOUS RUN TO
+000800*    FLAG ANY CLIENT WHOSE RISK HAS WORSENED SINCE LAST TIME.
+000900*-----------------------------------------------------------------
+001000 01  KYC-TREND-RECORD.
+001100     05  KT-NOM              PIC X(20).
+001200     05  KT-SCORE-CREDIT     PIC 9(03).
+001300     05  KT-CATEGORIE        PIC X(10).
+001400     05  FILLER              PIC X(07).
