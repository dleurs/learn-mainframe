@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------------
+000200*    PRICECKP.CPY
+000300*    RECORD LAYOUT FOR THE PRICE-INCREASE BATCH CHECKPOINT FILE.
+000400*    A RECORD IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS SO
+000500*    A RESTART AFTER AN ABEND CAN SKIP FORWARD TO THE LAST KEY
+000600*    PROCESSED INSTEAD OF REPROCESSING FROM THE TOP OF THE FILE.
+000700*-----------------------------------------------------------------
+000800 01  CHECKPOINT-RECORD.
+000900     05  CK-LAST-SKU         PIC X(10).
+001000     05  CK-RECORD-COUNT     PIC 9(07).
+001100     05  FILLER              PIC X(10).
