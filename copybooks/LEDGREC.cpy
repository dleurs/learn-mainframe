@@ -0,0 +1,22 @@
+000100*-----------------------------------------------------------------
+000200*    LEDGREC.CPY
+000300*    RECORD LAYOUT FOR THE TRANSACTION-LEDGER FILE.  ONE RECORD
+000400*    IS WRITTEN FOR EVERY TRANSACTION SIMPLEBANK ATTEMPTS TO
+000500*    POST, WHETHER IT WAS ACCEPTED OR DECLINED, SO THAT THE
+000600*    LEDGER IS A COMPLETE AUDIT TRAIL FOR RECONCILIATION.
+000700*-----------------------------------------------------------------
+000800 01  LEDGER-RECORD.
+000900     05  LG-ACCOUNT-NUMBER   PIC X(10).
+001000     05  LG-TRANS-TYPE       PIC X(01).
+001100         88  LG-TYPE-DEPOSIT          VALUE "D".
+001200         88  LG-TYPE-WITHDRAWAL       VALUE "W".
+001300         88  LG-TYPE-INTEREST         VALUE "I".
+001400         88  LG-TYPE-FEE              VALUE "F".
+001500     05  LG-AMOUNT           PIC 9(9)V99.
+001600     05  LG-TIMESTAMP        PIC X(18).
+001700     05  LG-RESULTING-BALANCE PIC S9(9)V99.
+001800     05  LG-STATUS           PIC X(01).
+001900         88  LG-STATUS-POSTED         VALUE "P".
+002000         88  LG-STATUS-DECLINED       VALUE "R".
+002100     05  LG-REASON-CODE      PIC X(04).
+002200     05  FILLER              PIC X(08).
