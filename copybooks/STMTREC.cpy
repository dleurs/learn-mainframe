@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------------
+000200*    STMTREC.CPY
+000300*    RECORD LAYOUT FOR THE STATEMENT-REPORT FILE.  ONE RECORD IS
+000400*    WRITTEN PER ACCOUNT THAT HAD AT LEAST ONE MOVEMENT DURING
+000500*    THE BATCH RUN, SUMMARISING THE DAY'S ACTIVITY.
+000600*-----------------------------------------------------------------
+000700 01  STATEMENT-RECORD.
+000800     05  STMT-ACCOUNT-NUMBER     PIC X(10).
+000900     05  STMT-OPENING-BALANCE    PIC S9(9)V99.
+001000     05  STMT-TOTAL-DEPOSITS     PIC 9(9)V99.
+001100     05  STMT-TOTAL-WITHDRAWALS  PIC 9(9)V99.
+001200     05  STMT-TOTAL-INTEREST     PIC 9(9)V99.
+001300     05  STMT-TOTAL-FEES         PIC 9(9)V99.
+001400     05  STMT-CLOSING-BALANCE    PIC S9(9)V99.
+001500     05  FILLER                  PIC X(10).
