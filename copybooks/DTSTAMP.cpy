@@ -0,0 +1,21 @@
+000100*-----------------------------------------------------------------
+000200*    DTSTAMP.CPY
+000300*    SHARED LAYOUT FOR AN 18-CHARACTER DATE/TIME STAMP OF THE
+000400*    FORM YYYYMMDDHHMMSSCCSS (CENTURY-YEAR-MONTH-DAY, HOUR-
+000500*    MINUTE-SECOND-HUNDREDTHS, TWO TRAILING FILLER POSITIONS).
+000600*    DTSTAMP-RECORD IS THE FLAT 18-CHARACTER FORM STORED ON A
+000700*    RECORD (E.G. LG-TIMESTAMP, DATE-TIME); DTSTAMP-FIELDS
+000800*    REDEFINES IT TO GIVE EACH COMPONENT ITS OWN NAME FOR
+000900*    BUILDING OR VALIDATING A STAMP.
+001000*-----------------------------------------------------------------
+001100 01  DTSTAMP-RECORD.
+001200     05  DTS-TIMESTAMP       PIC X(18).
+001300 01  DTSTAMP-FIELDS REDEFINES DTSTAMP-RECORD.
+001400     05  DTS-YYYY            PIC 9(04).
+001500     05  DTS-MM              PIC 9(02).
+001600     05  DTS-DD              PIC 9(02).
+001700     05  DTS-HH              PIC 9(02).
+001800     05  DTS-MI              PIC 9(02).
+001900     05  DTS-SS              PIC 9(02).
+002000     05  DTS-CENTIEMES       PIC 9(02).
+002100     05  FILLER              PIC X(02).
