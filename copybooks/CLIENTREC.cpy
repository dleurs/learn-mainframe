@@ -0,0 +1,14 @@
+000100*-----------------------------------------------------------------
+000200*    CLIENTREC.CPY
+000300*    RECORD LAYOUT FOR THE CLIENT-MASTER FILE READ BY
+000400*    KYC-ANALYSE-RISQUES.  ONE RECORD PER CLIENT TO BE SCORED.
+000500*-----------------------------------------------------------------
+000600 01  CLIENT-RECORD.
+000700     05  CL-NOM              PIC X(20).
+000800     05  CL-REVENU-EUR       PIC 9(06).
+000900     05  CL-SCORE-CREDIT     PIC 9(03).
+001000     05  CL-AGE              PIC 9(03).
+001100     05  CL-PAYS-CODE        PIC X(02).
+001200     05  CL-PEP-SW           PIC X(01).
+001300         88  CLIENT-IS-PEP           VALUE "Y".
+001400     05  FILLER              PIC X(10).
