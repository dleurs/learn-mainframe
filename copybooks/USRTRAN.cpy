@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------------
+000200*    USRTRAN.CPY
+000300*    RECORD LAYOUT FOR THE USER-INFO MAINTENANCE TRANSACTION
+000400*    FILE.  ONE RECORD PER ADD, CHANGE OR DELETE APPLIED TO THE
+000500*    USER-INFO MASTER FILE.
+000600*-----------------------------------------------------------------
+000700 01  USER-TRANS-RECORD.
+000800     05  UT-FUNCTION         PIC X(01).
+000900         88  UT-IS-ADD               VALUE "A".
+001000         88  UT-IS-CHANGE            VALUE "C".
+001100         88  UT-IS-DELETE            VALUE "D".
+001200     05  UT-IDENTIFIANT      PIC X(10).
+001300     05  UT-EMAIL            PIC X(50).
+001400     05  UT-PHONE            PIC X(22).
+001500     05  UT-DATE-TIME        PIC X(18).
