@@ -1,66 +1,565 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. KYC-ANALYSE-RISQUES.
-
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-
-       01 CLIENT-TABLE.
-          05 CLIENT OCCURS 5 TIMES.
-             10 NOM           PIC X(20).
-             10 REVENU-EUR    PIC 9(6). 
-             10 SCORE-CREDIT  PIC 9(3).
-
-       01 I                   PIC 9(1)   VALUE 1.
-       01 RISQUE              PIC 9V9(2).
-       01 CATEGORIE           PIC X(10).
-
-       PROCEDURE DIVISION.
-       MAIN-PROGRAM.
-           DISPLAY "Evaluation des Risques Clients"
-           PERFORM INITIALISER-CLIENTS
-           PERFORM ANALYSER-CLIENTS
-           STOP RUN.
-
-       INITIALISER-CLIENTS.
-           MOVE "Dupont Jean" TO NOM(1).
-           MOVE 50000 TO REVENU-EUR(1).
-           MOVE 85 TO SCORE-CREDIT(1).
-
-           MOVE "Martin Alice" TO NOM(2).
-           MOVE 30000 TO REVENU-EUR(2).
-           MOVE 60 TO SCORE-CREDIT(2).
-
-           MOVE "Durand Paul" TO NOM(3).
-           MOVE 80000 TO REVENU-EUR(3).
-           MOVE 90 TO SCORE-CREDIT(3).
-
-           MOVE "Bernard Sophie" TO NOM(4).
-           MOVE 25000 TO REVENU-EUR(4).
-           MOVE 40 TO SCORE-CREDIT(4).
-
-           MOVE "Leroy Thomas" TO NOM(5).
-           MOVE 70000 TO REVENU-EUR(5).
-           MOVE 75 TO SCORE-CREDIT(5).
-
-       ANALYSER-CLIENTS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-                   COMPUTE RISQUE =(100 - SCORE-CREDIT(I)) /
-                      (REVENU-EUR(I)
-                      / 1000)
-               
-                   IF RISQUE < 0.5 THEN
-                      MOVE "Faible" TO CATEGORIE
-                   ELSE
-                      IF RISQUE >= 0.5 AND RISQUE < 2 THEN
-                         MOVE "Moyen" TO CATEGORIE
-                      ELSE
-                         MOVE "Eleve" TO CATEGORIE
-                      END-IF
-                   END-IF
-                       
-                   DISPLAY "--------------------------"
-                   DISPLAY "Client:    " NOM(I)
-                   DISPLAY "Risque:    " RISQUE
-                   DISPLAY "CatÃ©gorie: " CATEGORIE
-           END-PERFORM.
-           
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    KYC-ANALYSE-RISQUES.
+000120 AUTHOR.        M. FOURNIER.
+000130 INSTALLATION.  DIRECTION DES SYSTEMES D'INFORMATION.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  --------------------------------------------
+000210* 2026-08-09 MF    PROGRAMME INITIAL. CINQ CLIENTS EN DUR DANS
+000220*                  UNE TABLE EN MEMOIRE.
+000230* 2026-08-09 MF    LES CLIENTS SONT DESORMAIS LUS SUR UN FICHIER
+000240*                  MAITRE (CLIENT-MASTER) ET TRAITES UN PAR UN,
+000250*                  AU LIEU D'UNE TABLE DE CINQ CLIENTS EN DUR.
+000260* 2026-08-09 MF    LES TOTAUX PAR CATEGORIE DE RISQUE SONT
+000270*                  DESORMAIS ECRITS SUR UN FICHIER KYC-REPORT EN
+000280*                  FIN DE TRAITEMENT.
+000290* 2026-08-09 MF    MODELE DE RISQUE ETENDU : L'AGE, LE PAYS DE
+000300*                  RESIDENCE ET LE STATUT DE PERSONNE POLITIQUE-
+000310*                  MENT EXPOSEE (PPE) PONDERENT DESORMAIS LE
+000320*                  RISQUE DE BASE FONDE SUR LE REVENU ET LE
+000330*                  SCORE DE CREDIT.
+000340* 2026-08-09 MF    LES CLIENTS A RISQUE ELEVE OU PPE SONT
+000350*                  DESORMAIS HISTORISES SUR UNE FILE D'ATTENTE
+000360*                  D'EXCEPTIONS (KYC-EXCEPTIONS) POUR REVUE PAR
+000370*                  LA CONFORMITE.
+000380* 2026-08-09 MF    LE NOMBRE DE CLIENTS PAR CATEGORIE EST
+000390*                  DESORMAIS COMPARE AU RUN PRECEDENT (FICHIER
+000400*                  KYC-TREND) ET LA TENDANCE EST AFFICHEE EN FIN
+000410*                  DE TRAITEMENT.
+000420* 2026-08-09 MF    KYC-REPORT PORTE DESORMAIS UN EN-TETE ET UNE
+000430*                  LIGNE DE DETAIL PAR CLIENT EN PLUS DES TOTAUX
+000440*                  PAR CATEGORIE. LE SCORE DE CREDIT EST BORNE A
+000450*                  100 AVANT LE CALCUL DU RISQUE DE BASE POUR NE
+000460*                  PLUS PRODUIRE UN NUMERATEUR NEGATIF QUAND LE
+000470*                  FICHIER MAITRE PORTE UN SCORE SUR UNE AUTRE
+000480*                  ECHELLE QUE 0-100.
+000490* 2026-08-09 MF    LA COMPARAISON AU RUN PRECEDENT NE PORTAIT EN
+000500*                  FAIT QUE SUR LE NOMBRE DE CLIENTS PAR
+000510*                  CATEGORIE, PAS SUR LE CLIENT LUI-MEME --
+000520*                  KYC-TREND EST DESORMAIS CLE PAR CLIENT
+000530*                  (KT-NOM/KT-SCORE-CREDIT/KT-CATEGORIE), CHARGE
+000540*                  EN MEMOIRE DANS PRIOR-CLIENTS (500 CLIENTS),
+000550*                  ET CHAQUE CLIENT DONT LA CATEGORIE A EMPIRE
+000560*                  DEPUIS LE RUN PRECEDENT EST HISTORISE SUR
+000570*                  KYC-EXCEPTIONS.
+000580*-----------------------------------------------------------------
+000590 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000610 SOURCE-COMPUTER. IBM-370.
+000620 OBJECT-COMPUTER. IBM-370.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT CLIENT-MASTER    ASSIGN TO CLIMSTR
+000660            ORGANIZATION IS SEQUENTIAL.
+000670
+000680     SELECT KYC-REPORT       ASSIGN TO KYCRPT
+000690            ORGANIZATION IS SEQUENTIAL.
+000700
+000710     SELECT KYC-EXCEPTIONS   ASSIGN TO KYCEXCQ
+000720            ORGANIZATION IS SEQUENTIAL.
+000730
+000740     SELECT OPTIONAL KYC-TREND-IN  ASSIGN TO KYCTRDI
+000750            ORGANIZATION IS SEQUENTIAL.
+000760
+000770     SELECT KYC-TREND-OUT    ASSIGN TO KYCTRDO
+000780            ORGANIZATION IS SEQUENTIAL.
+000790*-------------
+000800 DATA DIVISION.
+000810*-------------
+000820 FILE SECTION.
+000830 FD  CLIENT-MASTER
+000840     LABEL RECORDS ARE STANDARD.
+000850 COPY CLIENTREC.
+000860*
+000870 FD  KYC-REPORT
+000880     LABEL RECORDS ARE STANDARD.
+000890 COPY KYCREPRT.
+000900*
+000910 FD  KYC-EXCEPTIONS
+000920     LABEL RECORDS ARE STANDARD.
+000930 COPY KYCEXC.
+000940*
+000950 FD  KYC-TREND-IN
+000960     LABEL RECORDS ARE STANDARD.
+000970 01  KYC-TREND-IN-RECORD.
+000980     05  TI-NOM              PIC X(20).
+000990     05  TI-SCORE-CREDIT     PIC 9(03).
+001000     05  TI-CATEGORIE        PIC X(10).
+001010     05  FILLER              PIC X(07).
+001020*
+001030 FD  KYC-TREND-OUT
+001040     LABEL RECORDS ARE STANDARD.
+001050 COPY KYCTREND.
+001060*
+001070 WORKING-STORAGE SECTION.
+001080*
+001090 01  WS-SWITCHES.
+001100     05  WS-EOF-SW           PIC X(01)   VALUE "N".
+001110         88  END-OF-FILE             VALUE "Y".
+001120     05  WS-TREND-EOF-SW     PIC X(01)   VALUE "N".
+001130         88  TREND-END-OF-FILE       VALUE "Y".
+001140     05  WS-PAYS-A-RISQUE-SW PIC X(01)   VALUE "N".
+001150         88  PAYS-A-RISQUE            VALUE "Y".
+001160     05  WS-SCORE-FAIBLE-SW  PIC X(01)   VALUE "N".
+001170         88  SCORE-FAIBLE             VALUE "Y".
+001180     05  WS-REVENU-FAIBLE-SW PIC X(01)   VALUE "N".
+001190         88  REVENU-FAIBLE            VALUE "Y".
+001200     05  WS-PRIOR-TABLE-FULL-SW PIC X(01) VALUE "N".
+001210         88  PRIOR-TABLE-FULL         VALUE "Y".
+001220*
+001230 01  WS-PAYS-A-RISQUE-LISTE  PIC X(06)   VALUE "XAXBXC".
+001240 01  WS-PAYS-A-RISQUE-TABLE REDEFINES WS-PAYS-A-RISQUE-LISTE.
+001250     05  WS-PAYS-A-RISQUE-CODE OCCURS 3 TIMES
+001260                               INDEXED BY WS-PAYS-IDX
+001270                               PIC X(02).
+001280*
+001290 01  CATEGORY-TOTALS.
+001300     05  CT-ENTRY OCCURS 3 TIMES
+001310                  INDEXED BY CT-IDX.
+001320         10  CT-CATEGORIE        PIC X(10).
+001330         10  CT-NOMBRE           PIC 9(05)   COMP.
+001340         10  CT-REVENU-TOTAL     PIC 9(09)   COMP.
+001350         10  CT-SCORE-TOTAL      PIC 9(07)   COMP.
+001360*
+001370 01  PRIOR-CLIENTS.
+001380     05  PC-ENTRY OCCURS 500 TIMES
+001390                  INDEXED BY PC-IDX.
+001400         10  PC-NOM              PIC X(20).
+001410         10  PC-SCORE-CREDIT     PIC 9(03).
+001420         10  PC-CATEGORIE        PIC X(10).
+001430*
+001440 77  WS-RISQUE-BASE          PIC 999V9(02) VALUE ZERO.
+001450 77  WS-REVENU-MILLIERS       PIC 9(05)   VALUE ZERO.
+001460 77  WS-RISQUE-NUMERATEUR     PIC S9(05)  VALUE ZERO.
+001470 77  WS-SCORE-CREDIT-BORNE    PIC 9(03)   VALUE ZERO.
+001480 77  WS-SEUIL-SCORE-FAIBLE    PIC 9(03)   VALUE 50.
+001490 77  WS-SEUIL-REVENU-FAIBLE   PIC 9(05)   VALUE 2.
+001500 77  WS-RISQUE               PIC 999V9(02) VALUE ZERO.
+001510 77  WS-CATEGORIE             PIC X(10)   VALUE SPACES.
+001520 77  WS-RAISON-EXCEPTION      PIC X(30)   VALUE SPACES.
+001530 77  WS-SCORE-MOYEN           PIC 9(03)V99 VALUE ZERO.
+001540 77  WS-CLIENTS-LUS           PIC 9(05)   COMP VALUE ZERO.
+001550 77  WS-CLIENTS-EXCEPTES      PIC 9(05)   COMP VALUE ZERO.
+001560 77  WS-CLIENTS-DEGRADES      PIC 9(05)   COMP VALUE ZERO.
+001570 77  WS-PRIOR-CLIENTS-COUNT   PIC 9(05)   COMP VALUE ZERO.
+001580 77  WS-RANG-COURANT          PIC 9(01)   VALUE ZERO.
+001590 77  WS-RANG-PRECEDENT        PIC 9(01)   VALUE ZERO.
+001600*-------------------
+001610 PROCEDURE DIVISION.
+001620*-------------------
+001630 0000-MAINLINE.
+001640     DISPLAY "KYC-ANALYSE-RISQUES : EVALUATION DES RISQUES "
+001650             "CLIENTS"
+001660     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001670     PERFORM 2000-PROCESS-CLIENT THRU 2000-EXIT
+001680         UNTIL END-OF-FILE
+001690     PERFORM 3000-TERMINATE THRU 3000-EXIT
+001700     STOP RUN.
+001710*-----------------------------------------------------------------
+001720* 1000-INITIALIZE -- OUVRE LES FICHIERS, INITIALISE LES TOTAUX
+001730* PAR CATEGORIE, CHARGE LA TENDANCE DU RUN PRECEDENT ET LIT LE
+001740* PREMIER CLIENT.
+001750*-----------------------------------------------------------------
+001760 1000-INITIALIZE.
+001770     OPEN INPUT  CLIENT-MASTER
+001780     OPEN OUTPUT KYC-REPORT
+001790     OPEN OUTPUT KYC-EXCEPTIONS
+001800     OPEN OUTPUT KYC-TREND-OUT
+001810     PERFORM 1100-INIT-CATEGORY-TOTALS THRU 1100-EXIT
+001820     PERFORM 1500-LOAD-PRIOR-TRENDS THRU 1500-EXIT
+001830     PERFORM 1700-WRITE-REPORT-HEADER THRU 1700-EXIT
+001840     PERFORM 8000-READ-CLIENT-MASTER THRU 8000-EXIT.
+001850 1000-EXIT.
+001860     EXIT.
+001870*-----------------------------------------------------------------
+001880* 1100-INIT-CATEGORY-TOTALS -- PREPARE LES TROIS ENTREES DE LA
+001890* TABLE DES TOTAUX (FAIBLE, MOYEN, ELEVE) A ZERO.
+001900*-----------------------------------------------------------------
+001910 1100-INIT-CATEGORY-TOTALS.
+001920     MOVE "Faible"    TO CT-CATEGORIE(1)
+001930     MOVE "Moyen"     TO CT-CATEGORIE(2)
+001940     MOVE "Eleve"     TO CT-CATEGORIE(3)
+001950     MOVE ZERO        TO CT-NOMBRE(1) CT-REVENU-TOTAL(1)
+001960                         CT-SCORE-TOTAL(1)
+001970     MOVE ZERO        TO CT-NOMBRE(2) CT-REVENU-TOTAL(2)
+001980                         CT-SCORE-TOTAL(2)
+001990     MOVE ZERO        TO CT-NOMBRE(3) CT-REVENU-TOTAL(3)
+002000                         CT-SCORE-TOTAL(3).
+002010 1100-EXIT.
+002020     EXIT.
+002030*-----------------------------------------------------------------
+002040* 1500-LOAD-PRIOR-TRENDS -- SI UN FICHIER KYC-TREND-IN EXISTE (IL
+002050* EST ISSU DU RUN PRECEDENT), EN CHARGE LE SCORE DE CREDIT ET LA
+002060* CATEGORIE DE CHAQUE CLIENT DANS PRIOR-CLIENTS POUR COMPARAISON
+002070* AU FIL DU TRAITEMENT DU CLIENT CORRESPONDANT DANS CE RUN.
+002080*-----------------------------------------------------------------
+002090 1500-LOAD-PRIOR-TRENDS.
+002100     OPEN INPUT KYC-TREND-IN
+002110     PERFORM 8100-READ-TREND-IN THRU 8100-EXIT
+002120     PERFORM 1600-APPLY-PRIOR-TREND THRU 1600-EXIT
+002130         UNTIL TREND-END-OF-FILE
+002140     CLOSE KYC-TREND-IN.
+002150 1500-EXIT.
+002160     EXIT.
+002170*-----------------------------------------------------------------
+002180* 1600-APPLY-PRIOR-TREND -- AJOUTE UN ENREGISTREMENT DU FICHIER DE
+002190* TENDANCE DANS PRIOR-CLIENTS, SAUF SI LA TABLE DES 500 CLIENTS
+002200* EST DEJA PLEINE, AUQUEL CAS LE CLIENT EST SIGNALE ET IGNORE.
+002210*-----------------------------------------------------------------
+002220 1600-APPLY-PRIOR-TREND.
+002230     IF WS-PRIOR-CLIENTS-COUNT < 500
+002240         ADD 1 TO WS-PRIOR-CLIENTS-COUNT
+002250         SET PC-IDX TO WS-PRIOR-CLIENTS-COUNT
+002260         MOVE TI-NOM          TO PC-NOM(PC-IDX)
+002270         MOVE TI-SCORE-CREDIT TO PC-SCORE-CREDIT(PC-IDX)
+002280         MOVE TI-CATEGORIE    TO PC-CATEGORIE(PC-IDX)
+002290     ELSE
+002300         MOVE "Y" TO WS-PRIOR-TABLE-FULL-SW
+002310         DISPLAY "TABLE DE TENDANCE PLEINE (500 CLIENTS) - "
+002320                 "CLIENT IGNORE : " TI-NOM
+002330     END-IF
+002340     PERFORM 8100-READ-TREND-IN THRU 8100-EXIT.
+002350 1600-EXIT.
+002360     EXIT.
+002370*-----------------------------------------------------------------
+002380* 1700-WRITE-REPORT-HEADER -- ECRIT L'ENREGISTREMENT D'EN-TETE DU
+002390* RAPPORT KYC-REPORT, AVANT LA PREMIERE LIGNE DE DETAIL.
+002400*-----------------------------------------------------------------
+002410 1700-WRITE-REPORT-HEADER.
+002420     INITIALIZE KYC-REPORT-RECORD
+002430     MOVE "H"               TO KR-TYPE
+002440     MOVE "RAPPORT KYC"      TO KR-CATEGORIE
+002450     MOVE "EVALUATION RISQUES" TO KR-NOM-CLIENT
+002460     WRITE KYC-REPORT-RECORD.
+002470 1700-EXIT.
+002480     EXIT.
+002490*-----------------------------------------------------------------
+002500* 2000-PROCESS-CLIENT -- CALCULE LE RISQUE DU CLIENT COURANT, LE
+002510* CATEGORISE, CUMULE LES TOTAUX DE SA CATEGORIE, L'HISTORISE EN
+002520* EXCEPTION SI NECESSAIRE, LE COMPARE AU RUN PRECEDENT, L'AFFICHE,
+002530* PUIS LIT LE CLIENT SUIVANT.
+002540*-----------------------------------------------------------------
+002550 2000-PROCESS-CLIENT.
+002560     PERFORM 2100-CALCULATE-RISK THRU 2100-EXIT
+002570     PERFORM 2200-CATEGORIZE-CLIENT THRU 2200-EXIT
+002580     PERFORM 2300-UPDATE-CATEGORY-TOTALS THRU 2300-EXIT
+002590     PERFORM 2500-WRITE-REPORT-DETAIL THRU 2500-EXIT
+002600     PERFORM 2400-CHECK-EXCEPTION THRU 2400-EXIT
+002610     PERFORM 2600-CHECK-TREND-DEGRADATION THRU 2600-EXIT
+002620     PERFORM 2700-WRITE-TREND-RECORD THRU 2700-EXIT
+002630     DISPLAY "--------------------------"
+002640     DISPLAY "Client:    " CL-NOM
+002650     DISPLAY "Risque:    " WS-RISQUE
+002660     DISPLAY "Categorie: " WS-CATEGORIE
+002670     PERFORM 8000-READ-CLIENT-MASTER THRU 8000-EXIT.
+002680 2000-EXIT.
+002690     EXIT.
+002700*-----------------------------------------------------------------
+002710* 2100-CALCULATE-RISK -- CALCULE LE RISQUE DE BASE A PARTIR DU
+002720* SCORE DE CREDIT ET DU REVENU, PUIS LE PONDERE SELON L'AGE, LE
+002730* PAYS DE RESIDENCE ET LE STATUT PPE DU CLIENT.
+002740*-----------------------------------------------------------------
+002750 2100-CALCULATE-RISK.
+002760     COMPUTE WS-REVENU-MILLIERS = CL-REVENU-EUR / 1000
+002770     IF WS-REVENU-MILLIERS = ZERO
+002780         MOVE 1 TO WS-REVENU-MILLIERS
+002790     END-IF
+002800     MOVE CL-SCORE-CREDIT TO WS-SCORE-CREDIT-BORNE
+002810     IF WS-SCORE-CREDIT-BORNE > 100
+002820         MOVE 100 TO WS-SCORE-CREDIT-BORNE
+002830     END-IF
+002840     COMPUTE WS-RISQUE-NUMERATEUR = 100 - WS-SCORE-CREDIT-BORNE
+002850     IF WS-RISQUE-NUMERATEUR < 0
+002860         MOVE 0 TO WS-RISQUE-NUMERATEUR
+002870     END-IF
+002880     IF WS-SCORE-CREDIT-BORNE < WS-SEUIL-SCORE-FAIBLE
+002890         MOVE "Y" TO WS-SCORE-FAIBLE-SW
+002900     ELSE
+002910         MOVE "N" TO WS-SCORE-FAIBLE-SW
+002920     END-IF
+002930     IF WS-REVENU-MILLIERS < WS-SEUIL-REVENU-FAIBLE
+002940         MOVE "Y" TO WS-REVENU-FAIBLE-SW
+002950     ELSE
+002960         MOVE "N" TO WS-REVENU-FAIBLE-SW
+002970     END-IF
+002980     COMPUTE WS-RISQUE-BASE =
+002990             WS-RISQUE-NUMERATEUR / WS-REVENU-MILLIERS
+003000     MOVE WS-RISQUE-BASE TO WS-RISQUE
+003010     PERFORM 2110-CHECK-COUNTRY-RISK THRU 2110-EXIT
+003020     IF CL-AGE < 25 OR CL-AGE > 70
+003030         ADD 0.25 TO WS-RISQUE
+003040             ON SIZE ERROR
+003050                 MOVE 999.99 TO WS-RISQUE
+003060     END-IF
+003070     IF PAYS-A-RISQUE
+003080         ADD 0.50 TO WS-RISQUE
+003090             ON SIZE ERROR
+003100                 MOVE 999.99 TO WS-RISQUE
+003110     END-IF
+003120     IF CLIENT-IS-PEP
+003130         ADD 0.75 TO WS-RISQUE
+003140             ON SIZE ERROR
+003150                 MOVE 999.99 TO WS-RISQUE
+003160     END-IF.
+003170 2100-EXIT.
+003180     EXIT.
+003190*-----------------------------------------------------------------
+003200* 2110-CHECK-COUNTRY-RISK -- INDIQUE SI LE PAYS DE RESIDENCE DU
+003210* CLIENT FIGURE SUR LA LISTE DES PAYS A RISQUE.
+003220*-----------------------------------------------------------------
+003230 2110-CHECK-COUNTRY-RISK.
+003240     MOVE "N" TO WS-PAYS-A-RISQUE-SW
+003250     SET WS-PAYS-IDX TO 1
+003260     SEARCH WS-PAYS-A-RISQUE-CODE
+003270         WHEN WS-PAYS-A-RISQUE-CODE(WS-PAYS-IDX) = CL-PAYS-CODE
+003280             MOVE "Y" TO WS-PAYS-A-RISQUE-SW
+003290     END-SEARCH.
+003300 2110-EXIT.
+003310     EXIT.
+003320*-----------------------------------------------------------------
+003330* 2200-CATEGORIZE-CLIENT -- RANGE LE CLIENT DANS LA CATEGORIE
+003340* FAIBLE, MOYEN OU ELEVE SELON SON RISQUE PONDERE.
+003350*-----------------------------------------------------------------
+003360 2200-CATEGORIZE-CLIENT.
+003370     IF WS-RISQUE < 0.5
+003380         MOVE "Faible" TO WS-CATEGORIE
+003390     ELSE
+003400         IF WS-RISQUE < 2
+003410             MOVE "Moyen" TO WS-CATEGORIE
+003420         ELSE
+003430             MOVE "Eleve" TO WS-CATEGORIE
+003440         END-IF
+003450     END-IF.
+003460 2200-EXIT.
+003470     EXIT.
+003480*-----------------------------------------------------------------
+003490* 2300-UPDATE-CATEGORY-TOTALS -- CUMULE LE CLIENT COURANT DANS
+003500* L'ENTREE DE CATEGORY-TOTALS CORRESPONDANT A SA CATEGORIE.
+003510*-----------------------------------------------------------------
+003520 2300-UPDATE-CATEGORY-TOTALS.
+003530     SET CT-IDX TO 1
+003540     SEARCH CT-ENTRY
+003550         WHEN CT-CATEGORIE(CT-IDX) = WS-CATEGORIE
+003560             ADD 1               TO CT-NOMBRE(CT-IDX)
+003570             ADD CL-REVENU-EUR   TO CT-REVENU-TOTAL(CT-IDX)
+003580             ADD CL-SCORE-CREDIT TO CT-SCORE-TOTAL(CT-IDX)
+003590     END-SEARCH.
+003600 2300-EXIT.
+003610     EXIT.
+003620*-----------------------------------------------------------------
+003630* 2400-CHECK-EXCEPTION -- HISTORISE LE CLIENT SUR KYC-EXCEPTIONS
+003640* S'IL EST DE CATEGORIE ELEVE OU S'IL EST UNE PERSONNE POLITIQUE-
+003650* MENT EXPOSEE.  POUR UNE CATEGORIE ELEVE, LA RAISON INDIQUE SI
+003660* LE SCORE DE CREDIT FAIBLE, LE RATIO REVENU FAIBLE, OU LES DEUX
+003670* SONT A L'ORIGINE DU DEPASSEMENT DE SEUIL.
+003680*-----------------------------------------------------------------
+003690 2400-CHECK-EXCEPTION.
+003700     IF WS-CATEGORIE = "Eleve"
+003710         PERFORM 2410-SET-RAISON-ELEVE THRU 2410-EXIT
+003720         PERFORM 8200-WRITE-EXCEPTION THRU 8200-EXIT
+003730     ELSE
+003740         IF CLIENT-IS-PEP
+003750             MOVE "CLIENT PPE" TO WS-RAISON-EXCEPTION
+003760             PERFORM 8200-WRITE-EXCEPTION THRU 8200-EXIT
+003770         END-IF
+003780     END-IF.
+003790 2400-EXIT.
+003800     EXIT.
+003810*-----------------------------------------------------------------
+003820* 2410-SET-RAISON-ELEVE -- CONSTRUIT LE LIBELLE DE LA RAISON POUR
+003830* UN CLIENT DE CATEGORIE ELEVE, D'APRES LE OU LES FACTEURS QUI ONT
+003840* POUSSE LE RISQUE PONDERE AU-DESSUS DU SEUIL (SCORE FAIBLE,
+003850* REVENU FAIBLE, OU LES DEUX) ET LE STATUT PPE DU CLIENT.
+003860*-----------------------------------------------------------------
+003870 2410-SET-RAISON-ELEVE.
+003880     IF SCORE-FAIBLE AND REVENU-FAIBLE
+003890         IF CLIENT-IS-PEP
+003900             MOVE "ELEVE: SCORE+REVENU PPE" TO WS-RAISON-EXCEPTION
+003910         ELSE
+003920             MOVE "ELEVE: SCORE+REVENU" TO WS-RAISON-EXCEPTION
+003930         END-IF
+003940     ELSE
+003950         IF SCORE-FAIBLE
+003960             IF CLIENT-IS-PEP
+003970                 MOVE "ELEVE: SCORE FAIBLE PPE"
+003980                     TO WS-RAISON-EXCEPTION
+003990             ELSE
+004000                 MOVE "ELEVE: SCORE FAIBLE" TO WS-RAISON-EXCEPTION
+004010             END-IF
+004020         ELSE
+004030             IF REVENU-FAIBLE
+004040                 IF CLIENT-IS-PEP
+004050                     MOVE "ELEVE: REVENU FAIBLE PPE"
+004060                         TO WS-RAISON-EXCEPTION
+004070                 ELSE
+004080                     MOVE "ELEVE: REVENU FAIBLE"
+004090                         TO WS-RAISON-EXCEPTION
+004100                 END-IF
+004110             ELSE
+004120                 IF CLIENT-IS-PEP
+004130                     MOVE "ELEVE: AUTRE FACTEUR PPE"
+004140                         TO WS-RAISON-EXCEPTION
+004150                 ELSE
+004160                     MOVE "ELEVE: AUTRE FACTEUR"
+004170                         TO WS-RAISON-EXCEPTION
+004180                 END-IF
+004190             END-IF
+004200         END-IF
+004210     END-IF.
+004220 2410-EXIT.
+004230     EXIT.
+004240*-----------------------------------------------------------------
+004250* 2600-CHECK-TREND-DEGRADATION -- RECHERCHE LE CLIENT COURANT DANS
+004260* PRIOR-CLIENTS (CHARGE PAR 1500-LOAD-PRIOR-TRENDS). S'IL Y
+004270* FIGURE, COMPARE SA CATEGORIE DE RISQUE DU RUN PRECEDENT A SA
+004280* CATEGORIE DE CE RUN.
+004290*-----------------------------------------------------------------
+004300 2600-CHECK-TREND-DEGRADATION.
+004310     SET PC-IDX TO 1
+004320     SEARCH PC-ENTRY
+004330         AT END
+004340             CONTINUE
+004350         WHEN PC-NOM(PC-IDX) = CL-NOM
+004360             PERFORM 2610-COMPARE-CATEGORY-RANK THRU 2610-EXIT
+004370     END-SEARCH.
+004380 2600-EXIT.
+004390     EXIT.
+004400*-----------------------------------------------------------------
+004410* 2610-COMPARE-CATEGORY-RANK -- TRADUIT LA CATEGORIE COURANTE ET
+004420* CELLE DU RUN PRECEDENT (POINTEE PAR PC-IDX) EN RANG NUMERIQUE
+004430* (FAIBLE=1, MOYEN=2, ELEVE=3) ET, SI LE RANG A AUGMENTE,
+004440* HISTORISE LE CLIENT SUR KYC-EXCEPTIONS.
+004450*-----------------------------------------------------------------
+004460 2610-COMPARE-CATEGORY-RANK.
+004470     EVALUATE WS-CATEGORIE
+004480         WHEN "Faible"
+004490             MOVE 1 TO WS-RANG-COURANT
+004500         WHEN "Moyen"
+004510             MOVE 2 TO WS-RANG-COURANT
+004520         WHEN OTHER
+004530             MOVE 3 TO WS-RANG-COURANT
+004540     END-EVALUATE
+004550     EVALUATE PC-CATEGORIE(PC-IDX)
+004560         WHEN "Faible"
+004570             MOVE 1 TO WS-RANG-PRECEDENT
+004580         WHEN "Moyen"
+004590             MOVE 2 TO WS-RANG-PRECEDENT
+004600         WHEN OTHER
+004610             MOVE 3 TO WS-RANG-PRECEDENT
+004620     END-EVALUATE
+004630     IF WS-RANG-COURANT > WS-RANG-PRECEDENT
+004640         ADD 1 TO WS-CLIENTS-DEGRADES
+004650         DISPLAY "RISQUE DEGRADE DEPUIS LE RUN PRECEDENT : "
+004660                 CL-NOM " (" PC-CATEGORIE(PC-IDX)
+004670                 " -> " WS-CATEGORIE ")"
+004680         MOVE "RISQUE DEGRADE VS PRECEDENT" TO WS-RAISON-EXCEPTION
+004690         PERFORM 8200-WRITE-EXCEPTION THRU 8200-EXIT
+004700     END-IF.
+004710 2610-EXIT.
+004720     EXIT.
+004730*-----------------------------------------------------------------
+004740* 2700-WRITE-TREND-RECORD -- ECRIT SUR KYC-TREND-OUT LE SCORE DE
+004750* CREDIT ET LA CATEGORIE DU CLIENT COURANT, POUR COMPARAISON AU
+004760* PROCHAIN RUN.
+004770*-----------------------------------------------------------------
+004780 2700-WRITE-TREND-RECORD.
+004790     MOVE CL-NOM            TO KT-NOM
+004800     MOVE CL-SCORE-CREDIT   TO KT-SCORE-CREDIT
+004810     MOVE WS-CATEGORIE      TO KT-CATEGORIE
+004820     WRITE KYC-TREND-RECORD.
+004830 2700-EXIT.
+004840     EXIT.
+004850*-----------------------------------------------------------------
+004860* 2500-WRITE-REPORT-DETAIL -- ECRIT SUR KYC-REPORT LA LIGNE DE
+004870* DETAIL DU CLIENT COURANT (NOM, SCORE DE CREDIT, CATEGORIE).
+004880*-----------------------------------------------------------------
+004890 2500-WRITE-REPORT-DETAIL.
+004900     INITIALIZE KYC-REPORT-RECORD
+004910     MOVE "D"               TO KR-TYPE
+004920     MOVE WS-CATEGORIE      TO KR-CATEGORIE
+004930     MOVE CL-NOM            TO KR-NOM-CLIENT
+004940     MOVE CL-SCORE-CREDIT   TO KR-SCORE-CREDIT
+004950     WRITE KYC-REPORT-RECORD.
+004960 2500-EXIT.
+004970     EXIT.
+004980*-----------------------------------------------------------------
+004990* 3000-TERMINATE -- ECRIT LE RAPPORT DE SYNTHESE, AFFICHE LES
+005000* COMPTEURS DE FIN DE TRAITEMENT, FERME LES FICHIERS ET ARRETE LE
+005010* TRAITEMENT.
+005020*-----------------------------------------------------------------
+005030 3000-TERMINATE.
+005040     PERFORM 3100-WRITE-REPORT-ENTRY THRU 3100-EXIT
+005050         VARYING CT-IDX FROM 1 BY 1 UNTIL CT-IDX > 3
+005060     CLOSE CLIENT-MASTER
+005070     CLOSE KYC-REPORT
+005080     CLOSE KYC-EXCEPTIONS
+005090     CLOSE KYC-TREND-OUT
+005100     DISPLAY "--------------------------"
+005110     DISPLAY "CLIENTS TRAITES  : " WS-CLIENTS-LUS
+005120     DISPLAY "CLIENTS EXCEPTES : " WS-CLIENTS-EXCEPTES
+005130     DISPLAY "CLIENTS DEGRADES : " WS-CLIENTS-DEGRADES
+005140     DISPLAY "KYC-ANALYSE-RISQUES : FIN DU TRAITEMENT".
+005150 3000-EXIT.
+005160     EXIT.
+005170*-----------------------------------------------------------------
+005180* 3100-WRITE-REPORT-ENTRY -- ECRIT SUR KYC-REPORT LE TOTAL DE LA
+005190* CATEGORIE POINTEE PAR CT-IDX.
+005200*-----------------------------------------------------------------
+005210 3100-WRITE-REPORT-ENTRY.
+005220     INITIALIZE KYC-REPORT-RECORD
+005230     MOVE "T"                     TO KR-TYPE
+005240     MOVE CT-CATEGORIE(CT-IDX)    TO KR-CATEGORIE
+005250     MOVE CT-NOMBRE(CT-IDX)       TO KR-NOMBRE-CLIENTS
+005260     MOVE CT-REVENU-TOTAL(CT-IDX) TO KR-REVENU-TOTAL
+005270     IF CT-NOMBRE(CT-IDX) = ZERO
+005280         MOVE ZERO TO WS-SCORE-MOYEN
+005290     ELSE
+005300         DIVIDE CT-SCORE-TOTAL(CT-IDX) BY CT-NOMBRE(CT-IDX)
+005310             GIVING WS-SCORE-MOYEN
+005320     END-IF
+005330     MOVE WS-SCORE-MOYEN          TO KR-SCORE-MOYEN
+005340     WRITE KYC-REPORT-RECORD.
+005350 3100-EXIT.
+005360     EXIT.
+005370*-----------------------------------------------------------------
+005380* 8000-READ-CLIENT-MASTER -- LECTURE SEQUENTIELLE DU FICHIER
+005390* MAITRE DES CLIENTS.
+005400*-----------------------------------------------------------------
+005410 8000-READ-CLIENT-MASTER.
+005420     READ CLIENT-MASTER
+005430         AT END
+005440             MOVE "Y" TO WS-EOF-SW
+005450         NOT AT END
+005460             ADD 1 TO WS-CLIENTS-LUS
+005470     END-READ.
+005480 8000-EXIT.
+005490     EXIT.
+005500*-----------------------------------------------------------------
+005510* 8100-READ-TREND-IN -- LECTURE SEQUENTIELLE DU FICHIER DE
+005520* TENDANCE DU RUN PRECEDENT.
+005530*-----------------------------------------------------------------
+005540 8100-READ-TREND-IN.
+005550     READ KYC-TREND-IN
+005560         AT END
+005570             MOVE "Y" TO WS-TREND-EOF-SW
+005580     END-READ.
+005590 8100-EXIT.
+005600     EXIT.
+005610*-----------------------------------------------------------------
+005620* 8200-WRITE-EXCEPTION -- ECRIT LE CLIENT COURANT SUR LA FILE
+005630* D'ATTENTE D'EXCEPTIONS AVEC LA RAISON DE SON ESCALADE.
+005640*-----------------------------------------------------------------
+005650 8200-WRITE-EXCEPTION.
+005660     MOVE CL-NOM          TO KE-NOM
+005670     MOVE CL-REVENU-EUR   TO KE-REVENU-EUR
+005680     MOVE CL-SCORE-CREDIT TO KE-SCORE-CREDIT
+005690     MOVE WS-RISQUE       TO KE-RISQUE
+005700     MOVE WS-RAISON-EXCEPTION TO KE-RAISON
+005710     WRITE KYC-EXCEPTION-RECORD
+005720     ADD 1 TO WS-CLIENTS-EXCEPTES.
+005730 8200-EXIT.
+005740     EXIT.
