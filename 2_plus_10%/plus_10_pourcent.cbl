@@ -1,13 +1,410 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXEMPLE-PIC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 PRIX         PIC S9(2)V99 VALUE 12.34.
-       01 NOUVEAU-PRIX PIC S9(2)V99.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Prix initial : " PRIX.
-           COMPUTE NOUVEAU-PRIX = PRIX * 1.1.
-           DISPLAY "Prix apres augmentation de 10 : " NOUVEAU-PRIX.
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    EXEMPLE-PIC.
+000120 AUTHOR.        M. FOURNIER.
+000130 INSTALLATION.  DIRECTION DES SYSTEMES D'INFORMATION.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  --------------------------------------------
+000210* 2026-08-09 MF    PROGRAMME INITIAL. UN SEUL PRIX EN MEMOIRE.
+000220* 2026-08-09 MF    REMPLACEMENT DU PRIX UNIQUE PAR UN FICHIER
+000230*                  MAITRE DES PRIX (PRICE-MASTER), TRAITE EN
+000240*                  LOT ARTICLE PAR ARTICLE.
+000250* 2026-08-09 MF    LE TAUX DE MAJORATION N'EST PLUS EN DUR DANS
+000260*                  LE PROGRAMME : IL EST LU SUR UN FICHIER DE
+000270*                  CONTROLE DATE (RATE-CONTROL).  CHAQUE
+000280*                  CHANGEMENT DE PRIX EST HISTORISE SUR
+000290*                  PRICE-HISTORY.
+000300* 2026-08-09 MF    ARRONDI EXPLICITE AU CENTIME (MODE HAUT,
+000310*                  BAS OU AU PLUS PROCHE PILOTE PAR
+000320*                  RATE-CONTROL) ET RAPPORT D'ECART D'ARRONDI
+000330*                  EN FIN DE TRAITEMENT.
+000340* 2026-08-09 MF    VALIDATION DU PRIX AVANT MAJORATION : TOUT
+000350*                  PRIX NUL OU NEGATIF EST REJETE SUR
+000360*                  PRICE-EXCEPTIONS AU LIEU D'ETRE MAJORE.
+000370* 2026-08-09 MF    POINTS DE REPRISE PERIODIQUES SUR
+000380*                  CHECKPOINT-FILE (DERNIERE CLE, NOMBRE
+000390*                  D'ARTICLES) ET REPRISE AUTOMATIQUE APRES UN
+000400*                  ARRET ANORMAL AU LIEU DE REPARTIR DU DEBUT.
+000410* 2026-08-09 MF    PRICE-MASTER-OUT, PRICE-HISTORY ET
+000420*                  PRICE-EXCEPTIONS N'ETAIENT OUVERTS QU'EN
+000430*                  OUTPUT, MEME EN REPRISE, CE QUI EFFACAIT TOUT
+000440*                  CE QU'UN RUN PRECEDENT AVAIT ECRIT AVANT UN
+000450*                  ARRET ANORMAL. LA NOUVELLE 1750-OPEN-OUTPUT-
+000460*                  FILES LES OUVRE EN EXTEND SUR UNE REPRISE,
+000470*                  COMME CHECKPOINT-FILE LE FAIT DEJA.
+000480*-----------------------------------------------------------------
+000490 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000510 SOURCE-COMPUTER. IBM-370.
+000520 OBJECT-COMPUTER. IBM-370.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT PRICE-MASTER-IN  ASSIGN TO PRICEIN
+000560            ORGANIZATION IS SEQUENTIAL.
+000570
+000580     SELECT PRICE-MASTER-OUT ASSIGN TO PRICEOUT
+000590            ORGANIZATION IS SEQUENTIAL.
+000600
+000610     SELECT RATE-CONTROL     ASSIGN TO RATECTL
+000620            ORGANIZATION IS SEQUENTIAL.
+000630
+000640     SELECT PRICE-HISTORY    ASSIGN TO PRICEHST
+000650            ORGANIZATION IS SEQUENTIAL.
+000660
+000670     SELECT PRICE-EXCEPTIONS ASSIGN TO PRICEEXC
+000680            ORGANIZATION IS SEQUENTIAL.
+000690
+000700     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHECKPNT
+000710            ORGANIZATION IS SEQUENTIAL.
+000720*-------------
+000730 DATA DIVISION.
+000740*-------------
+000750 FILE SECTION.
+000760 FD  PRICE-MASTER-IN
+000770     LABEL RECORDS ARE STANDARD.
+000780 COPY PRICEREC.
+000790
+000800 FD  PRICE-MASTER-OUT
+000810     LABEL RECORDS ARE STANDARD.
+000820 01  PRICE-RECORD-OUT.
+000830     05  PO-SKU              PIC X(10).
+000840     05  PO-PRIX             PIC S9(7)V99.
+000850     05  PO-NOUVEAU-PRIX     PIC S9(7)V99.
+000860     05  FILLER              PIC X(10).
+000870*
+000880 FD  RATE-CONTROL
+000890     LABEL RECORDS ARE STANDARD.
+000900 COPY RATECTL.
+000910*
+000920 FD  PRICE-HISTORY
+000930     LABEL RECORDS ARE STANDARD.
+000940 COPY PRICEHST.
+000950*
+000960 FD  PRICE-EXCEPTIONS
+000970     LABEL RECORDS ARE STANDARD.
+000980 COPY PRICEEXC.
+000990*
+001000 FD  CHECKPOINT-FILE
+001010     LABEL RECORDS ARE STANDARD.
+001020 COPY PRICECKP.
+001030*
+001040 WORKING-STORAGE SECTION.
+001050*
+001060 01  WS-SWITCHES.
+001070     05  WS-EOF-SW           PIC X(01)   VALUE "N".
+001080         88  END-OF-FILE             VALUE "Y".
+001090     05  WS-RATE-EOF-SW      PIC X(01)   VALUE "N".
+001100         88  RATE-END-OF-FILE         VALUE "Y".
+001110     05  WS-CHECKPOINT-EOF-SW PIC X(01)  VALUE "N".
+001120         88  CHECKPOINT-END-OF-FILE   VALUE "Y".
+001130     05  WS-RESTART-SW       PIC X(01)   VALUE "N".
+001140         88  RESTARTING               VALUE "Y".
+001150     05  WS-SKIPPING-SW      PIC X(01)   VALUE "N".
+001160         88  SKIPPING-TO-CHECKPOINT   VALUE "Y".
+001170*
+001180 77  WS-RECORDS-READ         PIC 9(07)   COMP VALUE ZERO.
+001190 77  WS-RECORDS-WRITTEN      PIC 9(07)   COMP VALUE ZERO.
+001200 77  WS-TAUX-AUGMENTATION    PIC S9(1)V9(4) VALUE 1.1000.
+001210 77  WS-DATE-EFFET-COURANTE  PIC X(08)   VALUE SPACES.
+001220 77  WS-DATE-DU-JOUR         PIC X(08)   VALUE SPACES.
+001230 77  WS-MODE-ARRONDI         PIC X(01)   VALUE "N".
+001240     88  ARRONDI-HAUT                 VALUE "U".
+001250     88  ARRONDI-BAS                  VALUE "D".
+001260     88  ARRONDI-PROCHE               VALUE "N".
+001270 77  WS-PRIX-BRUT            PIC S9(7)V9(4) VALUE ZERO.
+001280 77  WS-ECART-ARRONDI        PIC S9(5)V99   VALUE ZERO.
+001290 77  WS-ECART-TOTAL          PIC S9(7)V99   VALUE ZERO.
+001300 77  WS-RECORDS-REJETES      PIC 9(07)   COMP VALUE ZERO.
+001310 77  WS-DERNIERE-CLE-TRAITEE PIC X(10)   VALUE SPACES.
+001320 77  WS-CHECKPOINT-INTERVALLE PIC 9(05) COMP VALUE 1000.
+001330 77  WS-QUOTIENT-CHECKPOINT  PIC 9(07)   COMP VALUE ZERO.
+001340 77  WS-RESTE-CHECKPOINT     PIC 9(05)   COMP VALUE ZERO.
+001350*-------------------
+001360 PROCEDURE DIVISION.
+001370*-------------------
+001380 0000-MAINLINE.
+001390     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001400     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+001410         UNTIL END-OF-FILE
+001420     PERFORM 3000-TERMINATE THRU 3000-EXIT
+001430     STOP RUN.
+001440*-----------------------------------------------------------------
+001450* 1000-INITIALIZE -- OUVRE LES FICHIERS, CHARGE LE TAUX DE
+001460* MAJORATION EN VIGUEUR ET LIT LE PREMIER ARTICLE.
+001470*-----------------------------------------------------------------
+001480 1000-INITIALIZE.
+001490     DISPLAY "EXEMPLE-PIC : DEBUT DU TRAITEMENT DES PRIX".
+001500     OPEN INPUT  PRICE-MASTER-IN
+001510     PERFORM 1500-LOAD-RATE-CONTROL THRU 1500-EXIT
+001520     PERFORM 1700-LOAD-CHECKPOINT THRU 1700-EXIT
+001530     PERFORM 1750-OPEN-OUTPUT-FILES THRU 1750-EXIT
+001540     PERFORM 8000-READ-PRICE-MASTER THRU 8000-EXIT
+001550     IF RESTARTING
+001560         MOVE "Y" TO WS-SKIPPING-SW
+001570         PERFORM 1800-SKIP-TO-CHECKPOINT THRU 1800-EXIT
+001580             UNTIL END-OF-FILE OR NOT SKIPPING-TO-CHECKPOINT
+001590     END-IF.
+001600 1000-EXIT.
+001610     EXIT.
+001620*-----------------------------------------------------------------
+001630* 1700-LOAD-CHECKPOINT -- RECHERCHE UN POINT DE REPRISE SUR
+001640* CHECKPOINT-FILE.  SI LE FICHIER EXISTE ET CONTIENT AU MOINS
+001650* UN ENREGISTREMENT, LE RUN EST UNE REPRISE ET REPART APRES LA
+001660* DERNIERE CLE TRAITEE AU RUN PRECEDENT.
+001670*-----------------------------------------------------------------
+001680 1700-LOAD-CHECKPOINT.
+001690     OPEN INPUT CHECKPOINT-FILE
+001700     PERFORM 8400-READ-CHECKPOINT THRU 8400-EXIT
+001710     PERFORM UNTIL CHECKPOINT-END-OF-FILE
+001720         MOVE "Y" TO WS-RESTART-SW
+001730         MOVE CK-LAST-SKU     TO WS-DERNIERE-CLE-TRAITEE
+001740         PERFORM 8400-READ-CHECKPOINT THRU 8400-EXIT
+001750     END-PERFORM
+001760     CLOSE CHECKPOINT-FILE
+001770     IF RESTARTING
+001780         OPEN EXTEND CHECKPOINT-FILE
+001790         DISPLAY "REPRISE APRES LA CLE : "
+001800                 WS-DERNIERE-CLE-TRAITEE
+001810     ELSE
+001820         OPEN OUTPUT CHECKPOINT-FILE
+001830     END-IF.
+001840 1700-EXIT.
+001850     EXIT.
+001860*-----------------------------------------------------------------
+001870* 1750-OPEN-OUTPUT-FILES -- OUVRE LES TROIS FICHIERS DE SORTIE.
+001880* SUR UNE REPRISE (RESTARTING), ILS SONT OUVERTS EN EXTEND POUR
+001890* CONSERVER CE QUI A ETE ECRIT AVANT L'ARRET ANORMAL ; SUR UN
+001900* DEPART NORMAL, ILS SONT OUVERTS EN OUTPUT COMME AVANT.
+001910*-----------------------------------------------------------------
+001920 1750-OPEN-OUTPUT-FILES.
+001930     IF RESTARTING
+001940         OPEN EXTEND PRICE-MASTER-OUT
+001950         OPEN EXTEND PRICE-HISTORY
+001960         OPEN EXTEND PRICE-EXCEPTIONS
+001970     ELSE
+001980         OPEN OUTPUT PRICE-MASTER-OUT
+001990         OPEN OUTPUT PRICE-HISTORY
+002000         OPEN OUTPUT PRICE-EXCEPTIONS
+002010     END-IF.
+002020 1750-EXIT.
+002030     EXIT.
+002040*-----------------------------------------------------------------
+002050* 1800-SKIP-TO-CHECKPOINT -- EN REPRISE, RELIT LES ARTICLES
+002060* DEPUIS LE DEBUT DU FICHIER MAITRE SANS LES RETRAITER JUSQU'A
+002070* AVOIR DEPASSE LA DERNIERE CLE TRAITEE AU RUN PRECEDENT.
+002080*-----------------------------------------------------------------
+002090 1800-SKIP-TO-CHECKPOINT.
+002100     IF PR-SKU > WS-DERNIERE-CLE-TRAITEE
+002110         MOVE "N" TO WS-SKIPPING-SW
+002120     ELSE
+002130         PERFORM 8000-READ-PRICE-MASTER THRU 8000-EXIT
+002140     END-IF.
+002150 1800-EXIT.
+002160     EXIT.
+002170*-----------------------------------------------------------------
+002180* 1500-LOAD-RATE-CONTROL -- LIT LE FICHIER DE CONTROLE DES
+002190* TAUX ET RETIENT LE TAUX DATE LE PLUS RECENT DONT LA DATE
+002200* D'EFFET N'EST PAS POSTERIEURE A LA DATE DU JOUR.
+002210*-----------------------------------------------------------------
+002220 1500-LOAD-RATE-CONTROL.
+002230     ACCEPT WS-DATE-DU-JOUR FROM DATE YYYYMMDD
+002240     OPEN INPUT RATE-CONTROL
+002250     PERFORM 8200-READ-RATE-CONTROL THRU 8200-EXIT
+002260     PERFORM 1600-APPLY-RATE-CONTROL THRU 1600-EXIT
+002270         UNTIL RATE-END-OF-FILE
+002280     CLOSE RATE-CONTROL
+002290     DISPLAY "TAUX DE MAJORATION EN VIGUEUR : "
+002300             WS-TAUX-AUGMENTATION
+002310             " (DATE D'EFFET " WS-DATE-EFFET-COURANTE ")".
+002320 1500-EXIT.
+002330     EXIT.
+002340*-----------------------------------------------------------------
+002350* 1600-APPLY-RATE-CONTROL -- SI LA DATE D'EFFET DE L'ARTICLE
+002360* COURANT DU FICHIER DE CONTROLE N'EST PAS POSTERIEURE A LA
+002370* DATE DU JOUR, ELLE DEVIENT LE TAUX EN VIGUEUR.
+002380*-----------------------------------------------------------------
+002390 1600-APPLY-RATE-CONTROL.
+002400     IF RC-DATE-EFFET NOT > WS-DATE-DU-JOUR
+002410         MOVE RC-TAUX        TO WS-TAUX-AUGMENTATION
+002420         MOVE RC-DATE-EFFET  TO WS-DATE-EFFET-COURANTE
+002430         MOVE RC-MODE-ARRONDI TO WS-MODE-ARRONDI
+002440     END-IF
+002450     PERFORM 8200-READ-RATE-CONTROL THRU 8200-EXIT.
+002460 1600-EXIT.
+002470     EXIT.
+002480*-----------------------------------------------------------------
+002490* 1900-REJECT-PRICE -- UN PRIX NUL OU NEGATIF NE PEUT PAS ETRE
+002500* MAJORE.  L'ARTICLE EST HISTORISE SUR PRICE-EXCEPTIONS ET
+002510* PASSE INCHANGE VERS LE NOUVEAU FICHIER MAITRE.
+002520*-----------------------------------------------------------------
+002530 1900-REJECT-PRICE.
+002540     MOVE PR-PRIX TO PR-NOUVEAU-PRIX
+002550     MOVE PR-SKU  TO PE-SKU
+002560     MOVE PR-PRIX TO PE-PRIX
+002570     IF PR-PRIX = ZERO
+002580         MOVE "PRIX NUL" TO PE-RAISON
+002590     ELSE
+002600         MOVE "PRIX NEGATIF" TO PE-RAISON
+002610     END-IF
+002620     WRITE PRICE-EXCEPTION-RECORD
+002630     ADD 1 TO WS-RECORDS-REJETES
+002640     DISPLAY "SKU " PR-SKU " REJETE : " PE-RAISON.
+002650 1900-EXIT.
+002660     EXIT.
+002670*-----------------------------------------------------------------
+002680* 2000-PROCESS-FILE -- APPLIQUE LA MAJORATION EN VIGUEUR A
+002690* L'ARTICLE COURANT, HISTORISE LE CHANGEMENT, ECRIT LE NOUVEL
+002700* ARTICLE, PUIS LIT LE SUIVANT.
+002710*-----------------------------------------------------------------
+002720 2000-PROCESS-FILE.
+002730     IF PR-PRIX NOT > ZERO
+002740         PERFORM 1900-REJECT-PRICE THRU 1900-EXIT
+002750     ELSE
+002760         PERFORM 2050-APPLY-MARKUP THRU 2050-EXIT
+002770         PERFORM 8300-WRITE-PRICE-HISTORY THRU 8300-EXIT
+002780     END-IF
+002790     PERFORM 8100-WRITE-PRICE-MASTER THRU 8100-EXIT
+002800     MOVE PR-SKU TO WS-DERNIERE-CLE-TRAITEE
+002810     PERFORM 2200-CHECKPOINT-IF-DUE THRU 2200-EXIT
+002820     PERFORM 8000-READ-PRICE-MASTER THRU 8000-EXIT.
+002830 2000-EXIT.
+002840     EXIT.
+002850*-----------------------------------------------------------------
+002860* 2200-CHECKPOINT-IF-DUE -- ECRIT UN POINT DE REPRISE TOUTES LES
+002870* WS-CHECKPOINT-INTERVALLE ARTICLES TRAITES.
+002880*-----------------------------------------------------------------
+002890 2200-CHECKPOINT-IF-DUE.
+002900     DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVALLE
+002910         GIVING WS-QUOTIENT-CHECKPOINT
+002920         REMAINDER WS-RESTE-CHECKPOINT
+002930     IF WS-RESTE-CHECKPOINT = ZERO
+002940         PERFORM 8500-WRITE-CHECKPOINT THRU 8500-EXIT
+002950     END-IF.
+002960 2200-EXIT.
+002970     EXIT.
+002980*-----------------------------------------------------------------
+002990* 2050-APPLY-MARKUP -- APPLIQUE LE TAUX DE MAJORATION EN
+003000* VIGUEUR A UN PRIX VALIDE, ARRONDIT LE RESULTAT ET CUMULE
+003010* L'ECART D'ARRONDI.
+003020*-----------------------------------------------------------------
+003030 2050-APPLY-MARKUP.
+003040     COMPUTE WS-PRIX-BRUT
+003050             = PR-PRIX * WS-TAUX-AUGMENTATION
+003060     PERFORM 2100-ARRONDIR-PRIX THRU 2100-EXIT
+003070     COMPUTE WS-ECART-ARRONDI = WS-PRIX-BRUT - PR-NOUVEAU-PRIX
+003080     ADD WS-ECART-ARRONDI TO WS-ECART-TOTAL
+003090     DISPLAY "SKU " PR-SKU
+003100             " PRIX INITIAL : " PR-PRIX
+003110             " NOUVEAU PRIX : " PR-NOUVEAU-PRIX
+003120             " ECART D'ARRONDI : " WS-ECART-ARRONDI.
+003130 2050-EXIT.
+003140     EXIT.
+003150*-----------------------------------------------------------------
+003160* 2100-ARRONDIR-PRIX -- ARRONDIT LE PRIX BRUT AU CENTIME SELON
+003170* LE MODE D'ARRONDI EN VIGUEUR (HAUT, BAS OU AU PLUS PROCHE).
+003180*-----------------------------------------------------------------
+003190 2100-ARRONDIR-PRIX.
+003200     EVALUATE TRUE
+003210         WHEN ARRONDI-HAUT
+003220             COMPUTE PR-NOUVEAU-PRIX ROUNDED MODE IS
+003230                     AWAY-FROM-ZERO = WS-PRIX-BRUT
+003240         WHEN ARRONDI-BAS
+003250             COMPUTE PR-NOUVEAU-PRIX ROUNDED MODE IS
+003260                     TRUNCATION = WS-PRIX-BRUT
+003270         WHEN OTHER
+003280             COMPUTE PR-NOUVEAU-PRIX ROUNDED MODE IS
+003290                     NEAREST-AWAY-FROM-ZERO = WS-PRIX-BRUT
+003300     END-EVALUATE.
+003310 2100-EXIT.
+003320     EXIT.
+003330*-----------------------------------------------------------------
+003340* 3000-TERMINATE -- FERME LES FICHIERS ET AFFICHE LE COMPTE
+003350* D'ARTICLES TRAITES.
+003360*-----------------------------------------------------------------
+003370 3000-TERMINATE.
+003380     CLOSE PRICE-MASTER-IN
+003390     CLOSE PRICE-MASTER-OUT
+003400     CLOSE PRICE-HISTORY
+003410     CLOSE PRICE-EXCEPTIONS
+003420     CLOSE CHECKPOINT-FILE
+003430     DISPLAY "ARTICLES LUS      : " WS-RECORDS-READ
+003440     DISPLAY "ARTICLES ECRITS   : " WS-RECORDS-WRITTEN
+003450     DISPLAY "ARTICLES REJETES  : " WS-RECORDS-REJETES
+003460     DISPLAY "ECART D'ARRONDI TOTAL DU LOT : " WS-ECART-TOTAL
+003470     DISPLAY "EXEMPLE-PIC : FIN DU TRAITEMENT DES PRIX".
+003480 3000-EXIT.
+003490     EXIT.
+003500*-----------------------------------------------------------------
+003510* 8000-READ-PRICE-MASTER -- LECTURE SEQUENTIELLE DU FICHIER
+003520* MAITRE DES PRIX.
+003530*-----------------------------------------------------------------
+003540 8000-READ-PRICE-MASTER.
+003550     READ PRICE-MASTER-IN
+003560         AT END
+003570             MOVE "Y" TO WS-EOF-SW
+003580         NOT AT END
+003590             ADD 1 TO WS-RECORDS-READ
+003600     END-READ.
+003610 8000-EXIT.
+003620     EXIT.
+003630*-----------------------------------------------------------------
+003640* 8100-WRITE-PRICE-MASTER -- ECRITURE DE L'ARTICLE MIS A JOUR
+003650* SUR LE NOUVEAU FICHIER MAITRE.
+003660*-----------------------------------------------------------------
+003670 8100-WRITE-PRICE-MASTER.
+003680     MOVE PR-SKU          TO PO-SKU
+003690     MOVE PR-PRIX         TO PO-PRIX
+003700     MOVE PR-NOUVEAU-PRIX TO PO-NOUVEAU-PRIX
+003710     WRITE PRICE-RECORD-OUT
+003720     ADD 1 TO WS-RECORDS-WRITTEN.
+003730 8100-EXIT.
+003740     EXIT.
+003750*-----------------------------------------------------------------
+003760* 8200-READ-RATE-CONTROL -- LECTURE SEQUENTIELLE DU FICHIER DE
+003770* CONTROLE DES TAUX.
+003780*-----------------------------------------------------------------
+003790 8200-READ-RATE-CONTROL.
+003800     READ RATE-CONTROL
+003810         AT END
+003820             MOVE "Y" TO WS-RATE-EOF-SW
+003830     END-READ.
+003840 8200-EXIT.
+003850     EXIT.
+003860*-----------------------------------------------------------------
+003870* 8300-WRITE-PRICE-HISTORY -- HISTORISE L'ANCIEN PRIX, LE
+003880* NOUVEAU PRIX ET LE TAUX APPLIQUE POUR L'ARTICLE COURANT.
+003890*-----------------------------------------------------------------
+003900 8300-WRITE-PRICE-HISTORY.
+003910     MOVE PR-SKU             TO PH-SKU
+003920     MOVE PR-PRIX            TO PH-OLD-PRIX
+003930     MOVE PR-NOUVEAU-PRIX    TO PH-NEW-PRIX
+003940     MOVE WS-TAUX-AUGMENTATION TO PH-TAUX-APPLIQUE
+003950     MOVE WS-DATE-EFFET-COURANTE TO PH-DATE-EFFET
+003960     WRITE PRICE-HISTORY-RECORD.
+003970 8300-EXIT.
+003980     EXIT.
+003990*-----------------------------------------------------------------
+004000* 8400-READ-CHECKPOINT -- LECTURE SEQUENTIELLE DU FICHIER DE
+004010* POINTS DE REPRISE D'UN RUN PRECEDENT.
+004020*-----------------------------------------------------------------
+004030 8400-READ-CHECKPOINT.
+004040     READ CHECKPOINT-FILE
+004050         AT END
+004060             MOVE "Y" TO WS-CHECKPOINT-EOF-SW
+004070     END-READ.
+004080 8400-EXIT.
+004090     EXIT.
+004100*-----------------------------------------------------------------
+004110* 8500-WRITE-CHECKPOINT -- ECRIT UN NOUVEAU POINT DE REPRISE
+004120* AVEC LA DERNIERE CLE TRAITEE ET LE NOMBRE D'ARTICLES LUS.
+004130*-----------------------------------------------------------------
+004140 8500-WRITE-CHECKPOINT.
+004150     MOVE WS-DERNIERE-CLE-TRAITEE TO CK-LAST-SKU
+004160     MOVE WS-RECORDS-READ         TO CK-RECORD-COUNT
+004170     WRITE CHECKPOINT-RECORD.
+004180 8500-EXIT.
+004190     EXIT.
