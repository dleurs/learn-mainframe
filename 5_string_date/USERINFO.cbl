@@ -1,37 +1,538 @@
-      *-----------------------
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    USERINFO
-      *--------------------
-       ENVIRONMENT DIVISION.
-      *--------------------
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT USER-INFO   ASSIGN TO USERINFO.
-      *-------------
-       DATA DIVISION.
-      *-------------
-       FILE SECTION.
-       FD USER-INFO RECORDING MODE F.
-       01  USER-RECORD.
-          05  IDENTIFIANT      PIC X(10).
-          05  EMAIL            PIC X(50).
-          05  PHONE            PIC X(22).
-          05  DATE-TIME        PIC X(18).
-      *
-       WORKING-STORAGE SECTION.
-       01  WS-EOF              PIC X VALUE 'N'.
-           88  END-OF-FILE     VALUE 'Y'.
-      *
-      *------------------
-       PROCEDURE DIVISION.
-           OPEN INPUT USER-INFO
-           PERFORM UNTIL END-OF-FILE
-               READ USER-INFO INTO USER-RECORD
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       DISPLAY USER-RECORD
-               END-READ
-           END-PERFORM
-           CLOSE USER-INFO
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    USERINFO.
+000120 AUTHOR.        M. FOURNIER.
+000130 INSTALLATION.  DIRECTION DES SYSTEMES D'INFORMATION.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  --------------------------------------------
+000210* 2026-08-09 MF    PROGRAMME INITIAL. LIT USER-INFO EN SEQUENTIEL
+000220*                  ET AFFICHE CHAQUE ENREGISTREMENT.
+000230* 2026-08-09 MF    USER-INFO EST DESORMAIS UN FICHIER INDEXE SUR
+000240*                  IDENTIFIANT (ACCES DYNAMIQUE) AU LIEU D'UN
+000250*                  FICHIER SEQUENTIEL, POUR PERMETTRE LA MISE A
+000260*                  JOUR DIRECTE PAR CLE.
+000270* 2026-08-09 MF    AJOUT DU TRAITEMENT DES TRANSACTIONS DE MISE A
+000280*                  JOUR (USER-TRANS) : AJOUT, MODIFICATION ET
+000290*                  SUPPRESSION D'UTILISATEURS SUR LE FICHIER
+000300*                  MAITRE.
+000310* 2026-08-09 MF    LES CHAMPS EMAIL, PHONE ET DATE-TIME SONT
+000320*                  DESORMAIS CONTROLES (FORMAT DE L'ADRESSE,
+000330*                  NOMBRE DE CHIFFRES DU NUMERO, VALIDITE DES
+000340*                  COMPOSANTES DE LA DATE-HEURE) AVANT TOUTE
+000350*                  ECRITURE SUR LE FICHIER MAITRE ; LES
+000360*                  TRANSACTIONS REJETEES SONT HISTORISEES SUR LA
+000370*                  FILE D'ATTENTE D'EXCEPTIONS.
+000380* 2026-08-09 MF    UN AJOUT PORTANT UN IDENTIFIANT DEJA PRESENT
+000390*                  SUR LE FICHIER MAITRE EST DESORMAIS REJETE EN
+000400*                  EXCEPTION AU LIEU D'ECRASER L'UTILISATEUR
+000410*                  EXISTANT.
+000420* 2026-08-09 MF    AJOUT D'UNE EDITION DE CONTROLE EN RUPTURE SUR
+000430*                  LA PREMIERE LETTRE DE L'IDENTIFIANT, AVEC
+000440*                  TOTAL D'UTILISATEURS PAR LETTRE ET SIGNALEMENT
+000450*                  DES UTILISATEURS DONT LES CHAMPS NE VALIDENT
+000460*                  PAS.
+000470* 2026-08-09 MF    LE CONTROLE DE L'EMAIL, DU TELEPHONE ET DE LA
+000480*                  DATE-HEURE NE S'ARRETE PLUS AU PREMIER CHAMP EN
+000490*                  ERREUR : LES TROIS SONT DESORMAIS CONTROLES
+000500*                  INDEPENDAMMENT SUR CHAQUE ENREGISTREMENT, POUR
+000510*                  QUE LE COMPTEUR DE DATE-HEURE INVALIDES NE
+000520*                  SOUS-COMPTE PLUS LES CAS OU PLUSIEURS CHAMPS
+000530*                  SONT EN ERREUR A LA FOIS.
+000540* 2026-08-09 MF    AJOUT DE 3150-CHECK-DUPLICATE-ID, QUI SIGNALE
+000550*                  EN EXCEPTION UN IDENTIFIANT QUI SE REPETERAIT
+000560*                  SUR LE FICHIER MAITRE PENDANT L'EDITION DU
+000565*                  RAPPORT.
+000570*-----------------------------------------------------------------
+000580 ENVIRONMENT DIVISION.
+000590 CONFIGURATION SECTION.
+000600 SOURCE-COMPUTER. IBM-370.
+000610 OBJECT-COMPUTER. IBM-370.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT USER-INFO        ASSIGN TO USERINFO
+000650            ORGANIZATION IS INDEXED
+000660            ACCESS MODE IS DYNAMIC
+000670            RECORD KEY IS IDENTIFIANT.
+000680
+000690     SELECT USER-TRANS       ASSIGN TO USRTRIN
+000700            ORGANIZATION IS SEQUENTIAL.
+000710
+000720     SELECT USER-REPORT      ASSIGN TO USRRPT
+000730            ORGANIZATION IS SEQUENTIAL.
+000740
+000750     SELECT USER-EXCEPTIONS  ASSIGN TO USREXCQ
+000760            ORGANIZATION IS SEQUENTIAL.
+000770*-------------
+000780 DATA DIVISION.
+000790*-------------
+000800 FILE SECTION.
+000810 FD  USER-INFO
+000820     LABEL RECORDS ARE STANDARD.
+000830 COPY USERREC.
+000840*
+000850 FD  USER-TRANS
+000860     LABEL RECORDS ARE STANDARD.
+000870 COPY USRTRAN.
+000880*
+000890 FD  USER-REPORT
+000900     LABEL RECORDS ARE STANDARD.
+000910 COPY USRRPT.
+000920*
+000930 FD  USER-EXCEPTIONS
+000940     LABEL RECORDS ARE STANDARD.
+000950 COPY USREXC.
+000960*
+000970 WORKING-STORAGE SECTION.
+000980*
+000990 01  WS-SWITCHES.
+001000     05  WS-TRANS-EOF-SW      PIC X(01)   VALUE "N".
+001010         88  TRANS-END-OF-FILE        VALUE "Y".
+001020     05  WS-MASTER-EOF-SW     PIC X(01)   VALUE "N".
+001030         88  MASTER-END-OF-FILE       VALUE "Y".
+001040     05  WS-KEY-SW            PIC X(01)   VALUE "N".
+001050         88  USER-FOUND               VALUE "Y".
+001060*
+001070 01  WS-VALIDATION-FIELDS.
+001080     05  WS-VAL-EMAIL         PIC X(50)   VALUE SPACES.
+001090     05  WS-VAL-PHONE         PIC X(22)   VALUE SPACES.
+001100     05  WS-VAL-DATE-TIME     PIC X(18)   VALUE SPACES.
+001110*
+001120 01  WS-VALIDATION-RESULT.
+001130     05  WS-VALID-SW          PIC X(01)   VALUE "Y".
+001140         88  CHAMPS-VALIDES           VALUE "Y".
+001150     05  WS-RAISON-INVALIDE   PIC X(40)   VALUE SPACES.
+001160     05  WS-DATE-VALID-SW     PIC X(01)   VALUE "Y".
+001170         88  DATE-TIME-VALIDE         VALUE "Y".
+001180*
+001190 01  WS-CONTROL-BREAK.
+001200     05  WS-PREMIERE-LETTRE           PIC X(01) VALUE SPACES.
+001210     05  WS-PREMIERE-LETTRE-PRECED    PIC X(01) VALUE SPACES.
+001220     05  WS-USERS-PAR-LETTRE          PIC 9(05) VALUE ZERO.
+001230*
+001240 COPY DTSTAMP.
+001250*
+001260 77  WS-EXCEPTION-ID          PIC X(10)   VALUE SPACES.
+001270 77  WS-EMAIL-LOCAL           PIC X(50)   VALUE SPACES.
+001280 77  WS-EMAIL-DOMAIN          PIC X(50)   VALUE SPACES.
+001290 77  WS-AT-COUNT              PIC 9(02)   COMP VALUE ZERO.
+001300 77  WS-DOT-COUNT             PIC 9(02)   COMP VALUE ZERO.
+001310 77  WS-DIGIT-COUNT           PIC 9(02)   COMP VALUE ZERO.
+001320 77  WS-TRANSACTIONS-LUES     PIC 9(05)   COMP VALUE ZERO.
+001330 77  WS-AJOUTS-POSTES         PIC 9(05)   COMP VALUE ZERO.
+001340 77  WS-MODIFS-POSTEES        PIC 9(05)   COMP VALUE ZERO.
+001350 77  WS-SUPPRESSIONS-POSTEES  PIC 9(05)   COMP VALUE ZERO.
+001360 77  WS-TRANSACTIONS-REJETEES PIC 9(05)   COMP VALUE ZERO.
+001370 77  WS-UTILISATEURS-LUS      PIC 9(05)   COMP VALUE ZERO.
+001380 77  WS-UTILISATEURS-INVALIDES PIC 9(05)  COMP VALUE ZERO.
+001390 77  WS-EMAILS-VIDES          PIC 9(05)   COMP VALUE ZERO.
+001400 77  WS-PHONES-VIDES          PIC 9(05)   COMP VALUE ZERO.
+001410 77  WS-DATES-INVALIDES       PIC 9(05)   COMP VALUE ZERO.
+001420 77  WS-IDENTIFIANT-PRECED    PIC X(10)   VALUE SPACES.
+001430 77  WS-IDENTIFIANTS-DOUBLONS PIC 9(05)   COMP VALUE ZERO.
+001440*-------------------
+001450 PROCEDURE DIVISION.
+001460*-------------------
+001470 0000-MAINLINE.
+001480     DISPLAY "USERINFO : MISE A JOUR ET EDITION DES UTILISATEURS"
+001490     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001500     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001510         UNTIL TRANS-END-OF-FILE
+001520     PERFORM 3000-PRODUCE-REPORT THRU 3000-EXIT
+001530     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001540     STOP RUN.
+001550*-----------------------------------------------------------------
+001560* 1000-INITIALIZE -- OUVRE LES FICHIERS ET LIT LA PREMIERE
+001570* TRANSACTION DE MISE A JOUR.
+001580*-----------------------------------------------------------------
+001590 1000-INITIALIZE.
+001600     OPEN I-O   USER-INFO
+001610     OPEN INPUT USER-TRANS
+001620     OPEN OUTPUT USER-REPORT
+001630     OPEN OUTPUT USER-EXCEPTIONS
+001640     PERFORM 8000-READ-TRANSACTION THRU 8000-EXIT.
+001650 1000-EXIT.
+001660     EXIT.
+001670*-----------------------------------------------------------------
+001680* 2000-PROCESS-TRANSACTION -- APPLIQUE LA TRANSACTION COURANTE
+001690* (AJOUT, MODIFICATION OU SUPPRESSION) SUR LE FICHIER MAITRE
+001700* USER-INFO, PUIS LIT LA TRANSACTION SUIVANTE.
+001710*-----------------------------------------------------------------
+001720 2000-PROCESS-TRANSACTION.
+001730     ADD 1 TO WS-TRANSACTIONS-LUES
+001740     EVALUATE TRUE
+001750         WHEN UT-IS-ADD
+001760             PERFORM 2500-APPLY-ADD THRU 2500-EXIT
+001770         WHEN UT-IS-CHANGE
+001780             PERFORM 2600-APPLY-CHANGE THRU 2600-EXIT
+001790         WHEN UT-IS-DELETE
+001800             PERFORM 2700-APPLY-DELETE THRU 2700-EXIT
+001810         WHEN OTHER
+001820             DISPLAY "FONCTION DE TRANSACTION INCONNUE : "
+001830                     UT-FUNCTION
+001840             ADD 1 TO WS-TRANSACTIONS-REJETEES
+001850     END-EVALUATE
+001860     PERFORM 8000-READ-TRANSACTION THRU 8000-EXIT.
+001870 2000-EXIT.
+001880     EXIT.
+001890*-----------------------------------------------------------------
+001900* 2100-VALIDATE-USER-FIELDS -- CONTROLE L'IDENTIFIANT, WS-VAL-
+001910* EMAIL, WS-VAL-PHONE ET WS-VAL-DATE-TIME INDEPENDAMMENT LES UNS
+001920* DES AUTRES (UN CHAMP DEJA EN ERREUR N'EMPECHE PAS LE CONTROLE
+001930* DES SUIVANTS), ET POSITIONNE WS-VALID-SW A "N" AVEC
+001940* WS-RAISON-INVALIDE RENSEIGNEE DES QUE L'UN DES CHAMPS NE
+001950* VALIDE PAS.
+001960*-----------------------------------------------------------------
+001970 2100-VALIDATE-USER-FIELDS.
+001980     MOVE "Y" TO WS-VALID-SW
+001990     MOVE "Y" TO WS-DATE-VALID-SW
+002000     MOVE SPACES TO WS-RAISON-INVALIDE
+002010     IF WS-EXCEPTION-ID = SPACES
+002020         MOVE "N" TO WS-VALID-SW
+002030         MOVE "IDENTIFIANT INVALIDE" TO WS-RAISON-INVALIDE
+002040     END-IF
+002050     PERFORM 2110-VALIDATE-EMAIL THRU 2110-EXIT
+002060     PERFORM 2120-VALIDATE-PHONE THRU 2120-EXIT
+002070     PERFORM 2130-VALIDATE-DATE-TIME THRU 2130-EXIT.
+002080 2100-EXIT.
+002090     EXIT.
+002100*-----------------------------------------------------------------
+002110* 2110-VALIDATE-EMAIL -- L'ADRESSE DOIT CONTENIR EXACTEMENT UN
+002120* "@" SEPARANT UNE PARTIE LOCALE ET UN DOMAINE NON VIDES, LE
+002130* DOMAINE DEVANT LUI-MEME CONTENIR AU MOINS UN POINT.
+002140*-----------------------------------------------------------------
+002150 2110-VALIDATE-EMAIL.
+002160     MOVE ZERO TO WS-AT-COUNT
+002170     INSPECT WS-VAL-EMAIL TALLYING WS-AT-COUNT FOR ALL "@"
+002180     IF WS-VAL-EMAIL = SPACES OR WS-AT-COUNT NOT = 1
+002190         MOVE "N" TO WS-VALID-SW
+002200         MOVE "EMAIL INVALIDE" TO WS-RAISON-INVALIDE
+002210     ELSE
+002220         MOVE SPACES TO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+002230         UNSTRING WS-VAL-EMAIL DELIMITED BY "@"
+002240                 INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+002250         MOVE ZERO TO WS-DOT-COUNT
+002260         INSPECT WS-EMAIL-DOMAIN TALLYING WS-DOT-COUNT FOR ALL "."
+002270         IF WS-EMAIL-LOCAL = SPACES OR WS-EMAIL-DOMAIN = SPACES
+002280                 OR WS-DOT-COUNT = ZERO
+002290             MOVE "N" TO WS-VALID-SW
+002300             MOVE "EMAIL INVALIDE" TO WS-RAISON-INVALIDE
+002310         END-IF
+002320     END-IF.
+002330 2110-EXIT.
+002340     EXIT.
+002350*-----------------------------------------------------------------
+002360* 2120-VALIDATE-PHONE -- LE NUMERO DOIT COMPORTER AU MOINS HUIT
+002370* CHIFFRES (LES SEPARATEURS EVENTUELS - ESPACES, POINTS, TIRETS -
+002380* NE SONT PAS COMPTES).
+002390*-----------------------------------------------------------------
+002400 2120-VALIDATE-PHONE.
+002410     MOVE ZERO TO WS-DIGIT-COUNT
+002420     INSPECT WS-VAL-PHONE TALLYING WS-DIGIT-COUNT
+002430             FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+002440     IF WS-DIGIT-COUNT < 8
+002450         MOVE "N" TO WS-VALID-SW
+002460         MOVE "TELEPHONE INVALIDE" TO WS-RAISON-INVALIDE
+002470     END-IF.
+002480 2120-EXIT.
+002490     EXIT.
+002500*-----------------------------------------------------------------
+002510* 2130-VALIDATE-DATE-TIME -- REPREND WS-VAL-DATE-TIME SOUS LA
+002520* VUE STRUCTUREE DU COPYBOOK DTSTAMP ET CONTROLE QUE CHACUNE DE
+002530* SES COMPOSANTES RESTE DANS UN INTERVALLE CALENDAIRE VALIDE.
+002540*-----------------------------------------------------------------
+002550 2130-VALIDATE-DATE-TIME.
+002560     MOVE WS-VAL-DATE-TIME TO DTS-TIMESTAMP
+002570     IF DTS-YYYY < 1900 OR DTS-MM < 1 OR DTS-MM > 12
+002580             OR DTS-DD < 1 OR DTS-DD > 31
+002590             OR DTS-HH > 23 OR DTS-MI > 59 OR DTS-SS > 59
+002600         MOVE "N" TO WS-VALID-SW
+002610         MOVE "N" TO WS-DATE-VALID-SW
+002620         MOVE "DATE-HEURE INVALIDE" TO WS-RAISON-INVALIDE
+002630     END-IF.
+002640 2130-EXIT.
+002650     EXIT.
+002660*-----------------------------------------------------------------
+002670* 2500-APPLY-ADD -- CONTROLE LES CHAMPS DE LA TRANSACTION, REJETTE
+002680* L'AJOUT SI L'IDENTIFIANT EST DEJA PRESENT SUR LE FICHIER
+002690* MAITRE, SINON CREE LE NOUVEL UTILISATEUR.
+002700*-----------------------------------------------------------------
+002710 2500-APPLY-ADD.
+002720     MOVE UT-EMAIL     TO WS-VAL-EMAIL
+002730     MOVE UT-PHONE     TO WS-VAL-PHONE
+002740     MOVE UT-DATE-TIME TO WS-VAL-DATE-TIME
+002750     MOVE UT-IDENTIFIANT TO WS-EXCEPTION-ID
+002760     PERFORM 2100-VALIDATE-USER-FIELDS THRU 2100-EXIT
+002770     IF NOT CHAMPS-VALIDES
+002780         PERFORM 8200-WRITE-EXCEPTION THRU 8200-EXIT
+002790         ADD 1 TO WS-TRANSACTIONS-REJETEES
+002800     ELSE
+002810         MOVE "N" TO WS-KEY-SW
+002820         MOVE UT-IDENTIFIANT TO IDENTIFIANT
+002830         READ USER-INFO
+002840             INVALID KEY
+002850                 CONTINUE
+002860             NOT INVALID KEY
+002870                 MOVE "Y" TO WS-KEY-SW
+002880         END-READ
+002890         IF USER-FOUND
+002900             MOVE "IDENTIFIANT DEJA UTILISE" TO WS-RAISON-INVALIDE
+002910             PERFORM 8200-WRITE-EXCEPTION THRU 8200-EXIT
+002920             ADD 1 TO WS-TRANSACTIONS-REJETEES
+002930         ELSE
+002940             MOVE UT-IDENTIFIANT TO IDENTIFIANT
+002950             MOVE UT-EMAIL       TO EMAIL
+002960             MOVE UT-PHONE       TO PHONE
+002970             MOVE UT-DATE-TIME   TO DATE-TIME
+002980             WRITE USER-RECORD
+002990                 INVALID KEY
+003000                     DISPLAY "ERREUR ECRITURE AJOUT : "
+003010                             IDENTIFIANT
+003020             END-WRITE
+003030             ADD 1 TO WS-AJOUTS-POSTES
+003040         END-IF
+003050     END-IF.
+003060 2500-EXIT.
+003070     EXIT.
+003080*-----------------------------------------------------------------
+003090* 2600-APPLY-CHANGE -- REJETTE LA MODIFICATION SI L'IDENTIFIANT
+003100* EST INCONNU OU SI LES CHAMPS NE VALIDENT PAS, SINON REECRIT
+003110* L'UTILISATEUR AVEC LES NOUVELLES VALEURS.
+003120*-----------------------------------------------------------------
+003130 2600-APPLY-CHANGE.
+003140     MOVE "N" TO WS-KEY-SW
+003150     MOVE UT-IDENTIFIANT TO IDENTIFIANT
+003160     MOVE UT-IDENTIFIANT TO WS-EXCEPTION-ID
+003170     READ USER-INFO
+003180         INVALID KEY
+003190             CONTINUE
+003200         NOT INVALID KEY
+003210             MOVE "Y" TO WS-KEY-SW
+003220     END-READ
+003230     IF NOT USER-FOUND
+003240         MOVE "IDENTIFIANT INCONNU" TO WS-RAISON-INVALIDE
+003250         PERFORM 8200-WRITE-EXCEPTION THRU 8200-EXIT
+003260         ADD 1 TO WS-TRANSACTIONS-REJETEES
+003270     ELSE
+003280         MOVE UT-EMAIL     TO WS-VAL-EMAIL
+003290         MOVE UT-PHONE     TO WS-VAL-PHONE
+003300         MOVE UT-DATE-TIME TO WS-VAL-DATE-TIME
+003310         PERFORM 2100-VALIDATE-USER-FIELDS THRU 2100-EXIT
+003320         IF NOT CHAMPS-VALIDES
+003330             PERFORM 8200-WRITE-EXCEPTION THRU 8200-EXIT
+003340             ADD 1 TO WS-TRANSACTIONS-REJETEES
+003350         ELSE
+003360             MOVE UT-EMAIL       TO EMAIL
+003370             MOVE UT-PHONE       TO PHONE
+003380             MOVE UT-DATE-TIME   TO DATE-TIME
+003390             REWRITE USER-RECORD
+003400                 INVALID KEY
+003410                     DISPLAY "ERREUR REECRITURE : " IDENTIFIANT
+003420             END-REWRITE
+003430             ADD 1 TO WS-MODIFS-POSTEES
+003440         END-IF
+003450     END-IF.
+003460 2600-EXIT.
+003470     EXIT.
+003480*-----------------------------------------------------------------
+003490* 2700-APPLY-DELETE -- REJETTE LA SUPPRESSION SI L'IDENTIFIANT EST
+003500* INCONNU, SINON SUPPRIME L'UTILISATEUR DU FICHIER MAITRE.
+003510*-----------------------------------------------------------------
+003520 2700-APPLY-DELETE.
+003530     MOVE "N" TO WS-KEY-SW
+003540     MOVE UT-IDENTIFIANT TO IDENTIFIANT
+003550     MOVE UT-IDENTIFIANT TO WS-EXCEPTION-ID
+003560     READ USER-INFO
+003570         INVALID KEY
+003580             CONTINUE
+003590         NOT INVALID KEY
+003600             MOVE "Y" TO WS-KEY-SW
+003610     END-READ
+003620     IF NOT USER-FOUND
+003630         MOVE "IDENTIFIANT INCONNU" TO WS-RAISON-INVALIDE
+003640         PERFORM 8200-WRITE-EXCEPTION THRU 8200-EXIT
+003650         ADD 1 TO WS-TRANSACTIONS-REJETEES
+003660     ELSE
+003670         DELETE USER-INFO RECORD
+003680             INVALID KEY
+003690                 DISPLAY "ERREUR SUPPRESSION : " IDENTIFIANT
+003700         END-DELETE
+003710         ADD 1 TO WS-SUPPRESSIONS-POSTEES
+003720     END-IF.
+003730 2700-EXIT.
+003740     EXIT.
+003750*-----------------------------------------------------------------
+003760* 3000-PRODUCE-REPORT -- PARCOURT LE FICHIER MAITRE DANS L'ORDRE
+003770* DES CLES ET EDITE UNE LIGNE PAR UTILISATEUR AVEC RUPTURE SUR LA
+003780* PREMIERE LETTRE DE L'IDENTIFIANT.
+003790*-----------------------------------------------------------------
+003800 3000-PRODUCE-REPORT.
+003810     MOVE SPACES TO WS-PREMIERE-LETTRE-PRECED
+003820     MOVE ZERO   TO WS-USERS-PAR-LETTRE
+003830     MOVE LOW-VALUES TO IDENTIFIANT
+003840     START USER-INFO KEY IS NOT LESS THAN IDENTIFIANT
+003850         INVALID KEY
+003860             MOVE "Y" TO WS-MASTER-EOF-SW
+003870     END-START
+003880     IF NOT MASTER-END-OF-FILE
+003890         PERFORM 8300-READ-NEXT-USER THRU 8300-EXIT
+003900     END-IF
+003910     PERFORM 3100-REPORT-ONE-USER THRU 3100-EXIT
+003920         UNTIL MASTER-END-OF-FILE
+003930     IF WS-PREMIERE-LETTRE-PRECED NOT = SPACES
+003940         PERFORM 3200-WRITE-BREAK-TOTAL THRU 3200-EXIT
+003950     END-IF.
+003960 3000-EXIT.
+003970     EXIT.
+003980*-----------------------------------------------------------------
+003990* 3100-REPORT-ONE-USER -- SUR CHANGEMENT DE PREMIERE LETTRE, CLOT
+004000* LE GROUPE PRECEDENT PAR SON TOTAL ; CONTROLE LES CHAMPS DE
+004010* L'UTILISATEUR COURANT, L'EDITE, PUIS LIT L'UTILISATEUR SUIVANT.
+004020*-----------------------------------------------------------------
+004030 3100-REPORT-ONE-USER.
+004040     MOVE IDENTIFIANT(1:1) TO WS-PREMIERE-LETTRE
+004050     IF WS-PREMIERE-LETTRE NOT = WS-PREMIERE-LETTRE-PRECED
+004060         IF WS-PREMIERE-LETTRE-PRECED NOT = SPACES
+004070             PERFORM 3200-WRITE-BREAK-TOTAL THRU 3200-EXIT
+004080         END-IF
+004090         MOVE WS-PREMIERE-LETTRE TO WS-PREMIERE-LETTRE-PRECED
+004100         MOVE ZERO TO WS-USERS-PAR-LETTRE
+004110     END-IF
+004120     PERFORM 3150-CHECK-DUPLICATE-ID THRU 3150-EXIT
+004130     ADD 1 TO WS-USERS-PAR-LETTRE
+004140     ADD 1 TO WS-UTILISATEURS-LUS
+004150     IF EMAIL = SPACES
+004160         ADD 1 TO WS-EMAILS-VIDES
+004170     END-IF
+004180     IF PHONE = SPACES
+004190         ADD 1 TO WS-PHONES-VIDES
+004200     END-IF
+004210     MOVE EMAIL     TO WS-VAL-EMAIL
+004220     MOVE PHONE     TO WS-VAL-PHONE
+004230     MOVE DATE-TIME TO WS-VAL-DATE-TIME
+004240     MOVE IDENTIFIANT TO WS-EXCEPTION-ID
+004250     PERFORM 2100-VALIDATE-USER-FIELDS THRU 2100-EXIT
+004260     PERFORM 3300-WRITE-REPORT-LINE THRU 3300-EXIT
+004270     IF NOT DATE-TIME-VALIDE
+004280         ADD 1 TO WS-DATES-INVALIDES
+004290     END-IF
+004300     IF NOT CHAMPS-VALIDES
+004310         ADD 1 TO WS-UTILISATEURS-INVALIDES
+004320         PERFORM 8200-WRITE-EXCEPTION THRU 8200-EXIT
+004330     END-IF
+004340     PERFORM 8300-READ-NEXT-USER THRU 8300-EXIT.
+004350 3100-EXIT.
+004360     EXIT.
+004370*-----------------------------------------------------------------
+004380* 3150-CHECK-DUPLICATE-ID -- USER-INFO EST LU DANS L'ORDRE DE SA
+004390* CLE IDENTIFIANT ; DEUX ENREGISTREMENTS PORTANT LE MEME
+004400* IDENTIFIANT SERAIENT DONC ADJACENTS. L'ORGANISATION INDEXEE DU
+004410* FICHIER MAITRE INTERDIT NORMALEMENT UNE TELLE DUPLICATION A
+004420* L'ECRITURE, MAIS CE CONTROLE LA SIGNALE QUAND MEME SI ELLE
+004430* SURVENAIT (PAR EXEMPLE APRES UN RECHARGEMENT DU FICHIER PAR UN
+004440* UTILITAIRE QUI NE PASSE PAS PAR USERINFO).
+004450*-----------------------------------------------------------------
+004460 3150-CHECK-DUPLICATE-ID.
+004470     IF WS-IDENTIFIANT-PRECED NOT = SPACES
+004480             AND IDENTIFIANT = WS-IDENTIFIANT-PRECED
+004490         ADD 1 TO WS-IDENTIFIANTS-DOUBLONS
+004500         MOVE IDENTIFIANT            TO WS-EXCEPTION-ID
+004510         MOVE "IDENTIFIANT DUPLIQUE"  TO WS-RAISON-INVALIDE
+004520         PERFORM 8200-WRITE-EXCEPTION THRU 8200-EXIT
+004530     END-IF
+004540     MOVE IDENTIFIANT TO WS-IDENTIFIANT-PRECED.
+004550 3150-EXIT.
+004560     EXIT.
+004570*-----------------------------------------------------------------
+004580* 3200-WRITE-BREAK-TOTAL -- EDITE LE TOTAL D'UTILISATEURS DE LA
+004590* LETTRE QUI VIENT DE SE TERMINER.
+004600*-----------------------------------------------------------------
+004610 3200-WRITE-BREAK-TOTAL.
+004620     MOVE SPACES          TO USER-REPORT-RECORD
+004630     MOVE "T"             TO UR-TYPE
+004640     MOVE WS-PREMIERE-LETTRE-PRECED TO UR-PREMIERE-LETTRE
+004650     MOVE WS-USERS-PAR-LETTRE       TO UR-NOMBRE-PAR-LETTRE
+004660     WRITE USER-REPORT-RECORD
+004670     DISPLAY "TOTAL POUR LA LETTRE " WS-PREMIERE-LETTRE-PRECED
+004680             " : " WS-USERS-PAR-LETTRE " UTILISATEUR(S)".
+004690 3200-EXIT.
+004700     EXIT.
+004710*-----------------------------------------------------------------
+004720* 3300-WRITE-REPORT-LINE -- EDITE LE DETAIL DE L'UTILISATEUR
+004730* COURANT AVEC L'INDICATEUR DE VALIDITE DE SES CHAMPS.
+004740*-----------------------------------------------------------------
+004750 3300-WRITE-REPORT-LINE.
+004760     MOVE SPACES       TO USER-REPORT-RECORD
+004770     MOVE "D"          TO UR-TYPE
+004780     MOVE IDENTIFIANT  TO UR-IDENTIFIANT
+004790     MOVE EMAIL        TO UR-EMAIL
+004800     MOVE WS-VALID-SW  TO UR-CHAMPS-VALIDES-SW
+004810     MOVE WS-PREMIERE-LETTRE TO UR-PREMIERE-LETTRE
+004820     WRITE USER-REPORT-RECORD.
+004830 3300-EXIT.
+004840     EXIT.
+004850*-----------------------------------------------------------------
+004860* 8000-READ-TRANSACTION -- LIT LA PROCHAINE TRANSACTION DE MISE A
+004870* JOUR.
+004880*-----------------------------------------------------------------
+004890 8000-READ-TRANSACTION.
+004900     READ USER-TRANS
+004910         AT END
+004920             MOVE "Y" TO WS-TRANS-EOF-SW
+004930     END-READ.
+004940 8000-EXIT.
+004950     EXIT.
+004960*-----------------------------------------------------------------
+004970* 8200-WRITE-EXCEPTION -- HISTORISE UNE TRANSACTION REJETEE OU UN
+004980* UTILISATEUR DONT LES CHAMPS NE VALIDENT PAS SUR LA FILE
+004990* D'ATTENTE D'EXCEPTIONS.
+005000*-----------------------------------------------------------------
+005010 8200-WRITE-EXCEPTION.
+005020     MOVE SPACES            TO USER-EXCEPTION-RECORD
+005030     MOVE WS-EXCEPTION-ID    TO UE-IDENTIFIANT
+005040     MOVE WS-RAISON-INVALIDE TO UE-RAISON
+005050     WRITE USER-EXCEPTION-RECORD.
+005060 8200-EXIT.
+005070     EXIT.
+005080*-----------------------------------------------------------------
+005090* 8300-READ-NEXT-USER -- LIT L'UTILISATEUR SUIVANT DU FICHIER
+005100* MAITRE DANS L'ORDRE DES CLES, POUR L'EDITION DU RAPPORT.
+005110*-----------------------------------------------------------------
+005120 8300-READ-NEXT-USER.
+005130     READ USER-INFO NEXT RECORD
+005140         AT END
+005150             MOVE "Y" TO WS-MASTER-EOF-SW
+005160     END-READ.
+005170 8300-EXIT.
+005180     EXIT.
+005190*-----------------------------------------------------------------
+005200* 9000-TERMINATE -- FERME LES FICHIERS ET AFFICHE LE BILAN DE LA
+005210* MISE A JOUR ET DE L'EDITION.
+005220*-----------------------------------------------------------------
+005230 9000-TERMINATE.
+005240     CLOSE USER-INFO
+005250     CLOSE USER-TRANS
+005260     CLOSE USER-REPORT
+005270     CLOSE USER-EXCEPTIONS
+005280     DISPLAY "--------------------------------------------"
+005290     DISPLAY "TRANSACTIONS LUES         : " WS-TRANSACTIONS-LUES
+005300     DISPLAY "AJOUTS POSTES             : " WS-AJOUTS-POSTES
+005310     DISPLAY "MODIFICATIONS POSTEES     : " WS-MODIFS-POSTEES
+005320     DISPLAY "SUPPRESSIONS POSTEES      : "
+005330             WS-SUPPRESSIONS-POSTEES
+005340     DISPLAY "TRANSACTIONS REJETEES     : "
+005350             WS-TRANSACTIONS-REJETEES
+005360     DISPLAY "UTILISATEURS EDITES       : " WS-UTILISATEURS-LUS
+005370     DISPLAY "UTILISATEURS NON VALIDES  : "
+005380             WS-UTILISATEURS-INVALIDES
+005390     DISPLAY "  DONT EMAIL VIDE         : " WS-EMAILS-VIDES
+005400     DISPLAY "  DONT PHONE VIDE         : " WS-PHONES-VIDES
+005410     DISPLAY "  DONT DATE-TIME INVALIDE : "
+005420             WS-DATES-INVALIDES
+005430     DISPLAY "IDENTIFIANTS EN DOUBLE    : "
+005440             WS-IDENTIFIANTS-DOUBLONS.
+005450 9000-EXIT.
+005460     EXIT.
