@@ -1,59 +1,508 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SIMPLEBANK.
-            
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-            
-       01 BANK-ACCOUNT.
-          05 ACCOUNT-NUMBER  PIC X(10)   VALUE "FR12345678".
-          05 BALANCE         PIC 9(9)V99 VALUE 0.00.
-        
-       01 AMOUNT             PIC 9(9)V99.
-        
-        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "=== Compte bancaire ===".
-           DISPLAY "Testable sur onecompiler.com".
-           DISPLAY "Compte numero: " ACCOUNT-NUMBER.
-            
-               *> Dépôt initial de 1000.00
-           COMPUTE AMOUNT = 1000.00.
-           PERFORM DEPOSIT.
-            
-               *> Dépôt supplémentaire de 2000.00
-           COMPUTE AMOUNT = 2000.00.
-           PERFORM DEPOSIT.
-            
-               *> Tentative de retrait de 500.00
-           COMPUTE AMOUNT = 500.00.
-           PERFORM WITHDRAW.
-            
-               *> Tentative de retrait de 5000.00
-           COMPUTE AMOUNT = 5000.00.
-           PERFORM WITHDRAW.
-            
-               *> Affichage du solde actuel
-           PERFORM DISPLAY-BALANCE.
-            
-           STOP RUN.
-            
-       DEPOSIT.
-           ADD AMOUNT TO BALANCE.
-           DISPLAY "Depot de "
-                   AMOUNT
-                   " effectue. Solde actuel: "
-                   BALANCE.
-            
-       WITHDRAW.
-           IF AMOUNT > BALANCE THEN
-              DISPLAY "Fonds insuffisants pour un retrait de " AMOUNT
-           ELSE
-              COMPUTE BALANCE = BALANCE - AMOUNT
-              DISPLAY "Retrait de "
-                      AMOUNT
-                      " effectue. Solde actuel: "
-                      BALANCE
-           END-IF.
-            
-       DISPLAY-BALANCE.
-           DISPLAY "Solde actuel: " BALANCE.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    SIMPLEBANK.
+000120 AUTHOR.        M. FOURNIER.
+000130 INSTALLATION.  DIRECTION DES SYSTEMES D'INFORMATION.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  --------------------------------------------
+000210* 2026-08-09 MF    PROGRAMME INITIAL. UN SEUL COMPTE EN
+000220*                  MEMOIRE, SCENARIO FIXE DE DEPOTS ET
+000230*                  RETRAITS.
+000240* 2026-08-09 MF    TRAITEMENT MULTI-COMPTES EN LOT : OUVERTURE
+000250*                  D'UN FICHIER INDEXE ACCOUNT-MASTER (CLE
+000260*                  ACCOUNT-NUMBER) ET LECTURE D'UN FICHIER DE
+000270*                  TRANSACTIONS PILOTANT DEPOSIT/WITHDRAW POUR
+000280*                  UN NOMBRE QUELCONQUE DE COMPTES.
+000290* 2026-08-09 MF    TOUTE TRANSACTION POSTEE OU REJETEE EST
+000300*                  DESORMAIS HISTORISEE SUR UN FICHIER
+000310*                  TRANSACTION-LEDGER (COMPTE, TYPE, MONTANT,
+000320*                  HORODATAGE, SOLDE RESULTANT) POUR LA PISTE
+000330*                  D'AUDIT.
+000340* 2026-08-09 MF    AJOUT DE L'ACCUMULATION D'INTERETS : TAUX
+000350*                  PAR PALIER DE SOLDE, CALCULE MENSUELLEMENT
+000360*                  (LE 1ER DU MOIS) ET HISTORISE COMME UNE
+000370*                  TRANSACTION DE TYPE "I" SUR LE GRAND LIVRE.
+000380* 2026-08-09 MF    LE RETRAIT PEUT DESORMAIS PUISER DANS UNE
+000390*                  LIMITE DE DECOUVERT AUTORISEE PROPRE A CHAQUE
+000400*                  COMPTE (ACCT-OVERDRAFT-LIMIT). UN RETRAIT QUI
+000410*                  DECOUVRE LE COMPTE ENTRAINE DES FRAIS FIXES,
+000420*                  HISTORISES COMME UNE ECRITURE DE TYPE "F".
+000430* 2026-08-09 MF    AJOUT DU RELEVE DE COMPTE QUOTIDIEN
+000440*                  (STATEMENT-REPORT) : SOLDE D'OUVERTURE, TOTAL
+000450*                  DES DEPOTS, DES RETRAITS, DES INTERETS ET DES
+000460*                  FRAIS, ET SOLDE DE CLOTURE, PAR COMPTE AYANT
+000470*                  EU AU MOINS UN MOUVEMENT DANS LE LOT.
+000480* 2026-08-09 MF    L'HORODATAGE DU GRAND LIVRE EST DESORMAIS
+000490*                  CONSTRUIT VIA LE COPYBOOK PARTAGE DTSTAMP AU
+000500*                  LIEU D'UNE CONCATENATION AD HOC DE LA DATE ET
+000510*                  DE L'HEURE.
+000520* 2026-08-09 MF    LG-RESULTING-BALANCE (LEDGREC) ETAIT NON
+000530*                  SIGNE : LE SIGNE DU SOLDE D'UN COMPTE A
+000540*                  DECOUVERT ETAIT PERDU SUR LE GRAND LIVRE. MIS
+000550*                  EN PIC S9(9)V99 COMME BALANCE. 7000-FIND-
+000560*                  STATEMENT-ENTRY REFUSAIT EN OUTRE
+000570*                  SILENCIEUSEMENT LES COMPTES AU-DELA DU 200E
+000580*                  SUIVI DANS LE LOT ; LA TABLE PLEINE EST
+000590*                  DESORMAIS SIGNALEE (STMT-TABLE-FULL) ET LES
+000600*                  COMPTES EXCEDENTAIRES SONT SIMPLEMENT EXCLUS DU
+000610*                  RELEVE (COMPTEUR EN FIN DE TRAITEMENT) AU LIEU
+000620*                  D'ECRIRE HORS TABLE.
+000621* 2026-08-09 MF    LE WHEN OTHER DE 2000-PROCESS-TRANSACTION (TYPE
+000622*                  DE TRANSACTION INCONNU SUR UN COMPTE CONNU) NE
+000623*                  JOURNALISAIT PAS LA TRANSACTION REJETEE SUR LE
+000624*                  GRAND LIVRE. AJOUT DE L'ECRITURE VIA
+000625*                  8710-WRITE-LEDGER (RAISON "TYPE"), COMME LES
+000626*                  AUTRES REJETS. ASSIGN TO LEDGEROUT (9
+000627*                  CARACTERES) DEPASSAIT LA LIMITE MVS DE 8
+000628*                  CARACTERES POUR UN NOM DE DD -- RACCOURCI EN
+000629*                  LEDGOUT, DE CONCERT AVEC LA DD DU JCL.
+000630*-----------------------------------------------------------------
+000640 ENVIRONMENT DIVISION.
+000650 CONFIGURATION SECTION.
+000660 SOURCE-COMPUTER. IBM-370.
+000670 OBJECT-COMPUTER. IBM-370.
+000680 INPUT-OUTPUT SECTION.
+000690 FILE-CONTROL.
+000700     SELECT ACCOUNT-MASTER   ASSIGN TO ACCTMSTR
+000710            ORGANIZATION IS INDEXED
+000720            ACCESS MODE IS DYNAMIC
+000730            RECORD KEY IS ACCOUNT-NUMBER.
+000740
+000750     SELECT TRANSACTION-FILE ASSIGN TO TRANSIN
+000760            ORGANIZATION IS SEQUENTIAL.
+000770
+000780     SELECT TRANSACTION-LEDGER ASSIGN TO LEDGOUT
+000790            ORGANIZATION IS SEQUENTIAL.
+000800
+000810     SELECT STATEMENT-REPORT ASSIGN TO STMTOUT
+000820            ORGANIZATION IS SEQUENTIAL.
+000830*-------------
+000840 DATA DIVISION.
+000850*-------------
+000860 FILE SECTION.
+000870 FD  ACCOUNT-MASTER.
+000880 COPY ACCTREC.
+000890*
+000900 FD  TRANSACTION-FILE
+000910     LABEL RECORDS ARE STANDARD.
+000920 COPY TRANSREC.
+000930*
+000940 FD  TRANSACTION-LEDGER
+000950     LABEL RECORDS ARE STANDARD.
+000960 COPY LEDGREC.
+000970*
+000980 FD  STATEMENT-REPORT
+000990     LABEL RECORDS ARE STANDARD.
+001000 COPY STMTREC.
+001010*
+001020 WORKING-STORAGE SECTION.
+001030*
+001040 01  WS-SWITCHES.
+001050     05  WS-EOF-SW           PIC X(01)   VALUE "N".
+001060         88  END-OF-FILE             VALUE "Y".
+001070     05  WS-KEY-SW           PIC X(01)   VALUE "N".
+001080         88  ACCOUNT-NOT-FOUND        VALUE "Y".
+001090*
+001100 77  AMOUNT                  PIC 9(9)V99 VALUE ZERO.
+001110 77  WS-TRANSACTIONS-LUES    PIC 9(07)   COMP VALUE ZERO.
+001120 77  WS-TRANSACTIONS-POSTEES PIC 9(07)   COMP VALUE ZERO.
+001130 77  WS-TRANSACTIONS-REJETEES PIC 9(07)  COMP VALUE ZERO.
+001140 77  WS-DATE-PART            PIC X(08)   VALUE SPACES.
+001150 77  WS-TIME-PART            PIC X(08)   VALUE SPACES.
+001160 77  WS-HORODATAGE           PIC X(18)   VALUE SPACES.
+001170 COPY DTSTAMP.
+001180*
+001190 01  WS-DATE-DU-JOUR-INTERET.
+001200     05  WS-ANNEE-JOUR       PIC 9(04).
+001210     05  WS-MOIS-JOUR        PIC 9(02).
+001220     05  WS-JOUR-DU-MOIS     PIC 9(02).
+001230*
+001240 77  WS-INTEREST-EOF-SW      PIC X(01)   VALUE "N".
+001250     88  INTEREST-END-OF-FILE        VALUE "Y".
+001260 77  WS-TAUX-ANNUEL          PIC 9V9(4)  VALUE ZERO.
+001270 77  WS-INTERET-MENSUEL      PIC 9(9)V99 VALUE ZERO.
+001280 77  WS-COMPTES-BONIFIES     PIC 9(07)   COMP VALUE ZERO.
+001290*
+001300 77  WS-FRAIS-DECOUVERT      PIC 9(3)V99 VALUE 35.00.
+001310 77  WS-RETRAITS-A-DECOUVERT PIC 9(07)   COMP VALUE ZERO.
+001320*
+001330 77  WS-STMT-COUNT           PIC 9(4)    COMP VALUE ZERO.
+001340 77  WS-PRINT-IDX            PIC 9(4)    COMP VALUE ZERO.
+001350 77  WS-SOLDE-OUVERTURE      PIC S9(9)V99 VALUE ZERO.
+001360 77  WS-STMT-TABLE-FULL-SW   PIC X(01)   VALUE "N".
+001370     88  STMT-TABLE-FULL             VALUE "Y".
+001380 77  WS-COMPTES-HORS-RELEVE  PIC 9(07)   COMP VALUE ZERO.
+001390*
+001400 01  STATEMENT-TABLE.
+001410     05  ST-ENTRY OCCURS 200 TIMES
+001420                  INDEXED BY ST-IDX.
+001430         10  ST-ACCOUNT-NUMBER      PIC X(10).
+001440         10  ST-TOTAL-DEPOSITS      PIC 9(9)V99.
+001450         10  ST-TOTAL-WITHDRAWALS   PIC 9(9)V99.
+001460         10  ST-TOTAL-INTEREST      PIC 9(9)V99.
+001470         10  ST-TOTAL-FRAIS         PIC 9(9)V99.
+001480*-------------------
+001490 PROCEDURE DIVISION.
+001500*-------------------
+001510 0000-MAINLINE.
+001520     DISPLAY "=== Compte bancaire ===".
+001530     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001540     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001550         UNTIL END-OF-FILE
+001560     PERFORM 6000-INTEREST-ACCRUAL THRU 6000-EXIT
+001570     PERFORM 7500-PRINT-STATEMENTS THRU 7500-EXIT
+001580     PERFORM 3000-TERMINATE THRU 3000-EXIT
+001590     STOP RUN.
+001600*-----------------------------------------------------------------
+001610* 1000-INITIALIZE -- OUVRE LE FICHIER MAITRE DES COMPTES EN
+001620* ENTREE-SORTIE ET LE FICHIER DES TRANSACTIONS EN LECTURE, PUIS
+001630* LIT LA PREMIERE TRANSACTION.
+001640*-----------------------------------------------------------------
+001650 1000-INITIALIZE.
+001660     OPEN I-O   ACCOUNT-MASTER
+001670     OPEN INPUT TRANSACTION-FILE
+001680     OPEN OUTPUT TRANSACTION-LEDGER
+001690     PERFORM 8000-READ-TRANSACTION THRU 8000-EXIT.
+001700 1000-EXIT.
+001710     EXIT.
+001720*-----------------------------------------------------------------
+001730* 2000-PROCESS-TRANSACTION -- RECHERCHE LE COMPTE DE LA
+001740* TRANSACTION COURANTE SUR ACCOUNT-MASTER, POSTE LE DEPOT OU LE
+001750* RETRAIT, PUIS REECRIT LE COMPTE ET LIT LA TRANSACTION
+001760* SUIVANTE.
+001770*-----------------------------------------------------------------
+001780 2000-PROCESS-TRANSACTION.
+001790     PERFORM 8600-BUILD-TIMESTAMP THRU 8600-EXIT
+001800     MOVE "N" TO WS-KEY-SW
+001810     MOVE TX-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+001820     READ ACCOUNT-MASTER
+001830         INVALID KEY
+001840             MOVE "Y" TO WS-KEY-SW
+001850     END-READ
+001860     IF ACCOUNT-NOT-FOUND
+001870         DISPLAY "COMPTE INCONNU : " TX-ACCOUNT-NUMBER
+001880         ADD 1 TO WS-TRANSACTIONS-REJETEES
+001890         PERFORM 8700-WRITE-LEDGER-UNKNOWN THRU 8700-EXIT
+001900     ELSE
+001910         MOVE TX-AMOUNT TO AMOUNT
+001920         EVALUATE TRUE
+001930             WHEN TX-IS-DEPOSIT
+001940                 PERFORM 4000-DEPOSIT THRU 4000-EXIT
+001950             WHEN TX-IS-WITHDRAWAL
+001960                 PERFORM 5000-WITHDRAW THRU 5000-EXIT
+001970             WHEN OTHER
+001980                 DISPLAY "TYPE DE TRANSACTION INCONNU : "
+001990                         TX-TYPE
+002000                 ADD 1 TO WS-TRANSACTIONS-REJETEES
+002005                 MOVE TX-TYPE    TO LG-TRANS-TYPE
+002006                 MOVE "R"        TO LG-STATUS
+002007                 MOVE "TYPE"     TO LG-REASON-CODE
+002008                 PERFORM 8710-WRITE-LEDGER THRU 8710-EXIT
+002010         END-EVALUATE
+002020         REWRITE ACCOUNT-RECORD
+002030     END-IF
+002040     PERFORM 8000-READ-TRANSACTION THRU 8000-EXIT.
+002050 2000-EXIT.
+002060     EXIT.
+002070*-----------------------------------------------------------------
+002080* 4000-DEPOSIT -- CREDITE LE COMPTE COURANT DU MONTANT DE LA
+002090* TRANSACTION.
+002100*-----------------------------------------------------------------
+002110 4000-DEPOSIT.
+002120     ADD AMOUNT TO BALANCE
+002130     ADD 1 TO WS-TRANSACTIONS-POSTEES
+002140     DISPLAY "Depot de "
+002150             AMOUNT
+002160             " effectue sur " ACCOUNT-NUMBER
+002170             ". Solde actuel: "
+002180             BALANCE
+002190     MOVE "D"    TO LG-TRANS-TYPE
+002200     MOVE "P"    TO LG-STATUS
+002210     MOVE SPACES TO LG-REASON-CODE
+002220     PERFORM 8710-WRITE-LEDGER THRU 8710-EXIT
+002230     PERFORM 7000-FIND-STATEMENT-ENTRY THRU 7000-EXIT
+002240     IF NOT STMT-TABLE-FULL
+002250         ADD AMOUNT TO ST-TOTAL-DEPOSITS (ST-IDX)
+002260     END-IF.
+002270 4000-EXIT.
+002280     EXIT.
+002290*-----------------------------------------------------------------
+002300* 5000-WITHDRAW -- DEBITE LE COMPTE COURANT DU MONTANT DE LA
+002310* TRANSACTION SI LE SOLDE, AUGMENTE DE LA LIMITE DE DECOUVERT
+002320* AUTORISEE SUR LE COMPTE, EST SUFFISANT.  UN RETRAIT QUI PUISE
+002330* DANS LE DECOUVERT EST POSTE NORMALEMENT MAIS ENTRAINE EN PLUS
+002340* DES FRAIS DE DECOUVERT, JOURNALISES COMME UNE ECRITURE DE
+002350* TYPE "FRAIS" DISTINCTE.
+002360*-----------------------------------------------------------------
+002370 5000-WITHDRAW.
+002380     IF AMOUNT > BALANCE + ACCT-OVERDRAFT-LIMIT
+002390         DISPLAY "Fonds insuffisants pour un retrait de "
+002400                 AMOUNT " sur " ACCOUNT-NUMBER
+002410         ADD 1 TO WS-TRANSACTIONS-REJETEES
+002420         MOVE "W"    TO LG-TRANS-TYPE
+002430         MOVE "R"    TO LG-STATUS
+002440         MOVE "NSF"  TO LG-REASON-CODE
+002450         PERFORM 8710-WRITE-LEDGER THRU 8710-EXIT
+002460     ELSE
+002470         COMPUTE BALANCE = BALANCE - AMOUNT
+002480         ADD 1 TO WS-TRANSACTIONS-POSTEES
+002490         DISPLAY "Retrait de "
+002500                 AMOUNT
+002510                 " effectue sur " ACCOUNT-NUMBER
+002520                 ". Solde actuel: "
+002530                 BALANCE
+002540         MOVE "W"    TO LG-TRANS-TYPE
+002550         MOVE "P"    TO LG-STATUS
+002560         MOVE SPACES TO LG-REASON-CODE
+002570         PERFORM 8710-WRITE-LEDGER THRU 8710-EXIT
+002580         PERFORM 7000-FIND-STATEMENT-ENTRY THRU 7000-EXIT
+002590         IF NOT STMT-TABLE-FULL
+002600             ADD AMOUNT TO ST-TOTAL-WITHDRAWALS (ST-IDX)
+002610         END-IF
+002620         IF BALANCE < ZERO
+002630             ADD 1 TO WS-RETRAITS-A-DECOUVERT
+002640             COMPUTE BALANCE = BALANCE - WS-FRAIS-DECOUVERT
+002650             DISPLAY "Decouvert autorise utilise sur "
+002660                     ACCOUNT-NUMBER
+002670                     ". Frais de decouvert preleves: "
+002680                     WS-FRAIS-DECOUVERT
+002690             MOVE ACCOUNT-NUMBER     TO LG-ACCOUNT-NUMBER
+002700             MOVE WS-FRAIS-DECOUVERT TO LG-AMOUNT
+002710             MOVE "F"                TO LG-TRANS-TYPE
+002720             MOVE "P"                TO LG-STATUS
+002730             MOVE "ODFE"              TO LG-REASON-CODE
+002740             MOVE BALANCE             TO LG-RESULTING-BALANCE
+002750             MOVE WS-HORODATAGE       TO LG-TIMESTAMP
+002760             WRITE LEDGER-RECORD
+002770             IF NOT STMT-TABLE-FULL
+002780                 ADD WS-FRAIS-DECOUVERT TO ST-TOTAL-FRAIS (ST-IDX)
+002790             END-IF
+002800         END-IF
+002810     END-IF.
+002820 5000-EXIT.
+002830     EXIT.
+002840*-----------------------------------------------------------------
+002850* 6000-INTEREST-ACCRUAL -- LE 1ER DU MOIS, PARCOURT TOUS LES
+002860* COMPTES D'ACCOUNT-MASTER ET CREDITE L'INTERET MENSUEL SELON
+002870* LE PALIER DE SOLDE.  EN DEHORS DE CETTE DATE, LE CYCLE N'EST
+002880* PAS ENCORE DU ET LE TRAITEMENT EST IGNORE.
+002890*-----------------------------------------------------------------
+002900 6000-INTEREST-ACCRUAL.
+002910     ACCEPT WS-DATE-DU-JOUR-INTERET FROM DATE YYYYMMDD
+002920     IF WS-JOUR-DU-MOIS = 01
+002930         DISPLAY "ACCUMULATION DES INTERETS MENSUELS"
+002940         MOVE LOW-VALUES TO ACCOUNT-NUMBER
+002950         START ACCOUNT-MASTER KEY IS NOT LESS THAN
+002960               ACCOUNT-NUMBER
+002970             INVALID KEY
+002980                 MOVE "Y" TO WS-INTEREST-EOF-SW
+002990         END-START
+003000         PERFORM 6100-ACCRUE-NEXT-ACCOUNT THRU 6100-EXIT
+003010             UNTIL INTEREST-END-OF-FILE
+003020         DISPLAY "COMPTES BONIFIES : " WS-COMPTES-BONIFIES
+003030     END-IF.
+003040 6000-EXIT.
+003050     EXIT.
+003060*-----------------------------------------------------------------
+003070* 6100-ACCRUE-NEXT-ACCOUNT -- LIT LE COMPTE SUIVANT EN SEQUENCE
+003080* DE CLE ET LUI APPLIQUE L'INTERET MENSUEL.
+003090*-----------------------------------------------------------------
+003100 6100-ACCRUE-NEXT-ACCOUNT.
+003110     READ ACCOUNT-MASTER NEXT RECORD
+003120         AT END
+003130             MOVE "Y" TO WS-INTEREST-EOF-SW
+003140     END-READ
+003150     IF NOT INTEREST-END-OF-FILE
+003160         PERFORM 6200-DETERMINE-RATE THRU 6200-EXIT
+003170         COMPUTE WS-INTERET-MENSUEL ROUNDED
+003180                 = BALANCE * WS-TAUX-ANNUEL / 12
+003190         ADD WS-INTERET-MENSUEL TO BALANCE
+003200         REWRITE ACCOUNT-RECORD
+003210         ADD 1 TO WS-COMPTES-BONIFIES
+003220         PERFORM 8600-BUILD-TIMESTAMP THRU 8600-EXIT
+003230         MOVE WS-INTERET-MENSUEL TO LG-AMOUNT
+003240         MOVE ACCOUNT-NUMBER      TO LG-ACCOUNT-NUMBER
+003250         MOVE "I"                 TO LG-TRANS-TYPE
+003260         MOVE "P"                 TO LG-STATUS
+003270         MOVE SPACES              TO LG-REASON-CODE
+003280         MOVE BALANCE             TO LG-RESULTING-BALANCE
+003290         MOVE WS-HORODATAGE       TO LG-TIMESTAMP
+003300         WRITE LEDGER-RECORD
+003310         PERFORM 7000-FIND-STATEMENT-ENTRY THRU 7000-EXIT
+003320         IF NOT STMT-TABLE-FULL
+003330             ADD WS-INTERET-MENSUEL TO ST-TOTAL-INTEREST (ST-IDX)
+003340         END-IF
+003350         DISPLAY "Interet de " WS-INTERET-MENSUEL
+003360                 " credite sur " ACCOUNT-NUMBER
+003370                 ". Solde actuel: " BALANCE
+003380     END-IF.
+003390 6100-EXIT.
+003400     EXIT.
+003410*-----------------------------------------------------------------
+003420* 6200-DETERMINE-RATE -- DETERMINE LE TAUX ANNUEL SELON LE
+003430* PALIER DE SOLDE DU COMPTE COURANT.
+003440*-----------------------------------------------------------------
+003450 6200-DETERMINE-RATE.
+003460     EVALUATE TRUE
+003470         WHEN BALANCE < 1000.00
+003480             MOVE .0050 TO WS-TAUX-ANNUEL
+003490         WHEN BALANCE < 10000.00
+003500             MOVE .0100 TO WS-TAUX-ANNUEL
+003510         WHEN OTHER
+003520             MOVE .0150 TO WS-TAUX-ANNUEL
+003530     END-EVALUATE.
+003540 6200-EXIT.
+003550     EXIT.
+003560*-----------------------------------------------------------------
+003570* 7000-FIND-STATEMENT-ENTRY -- RECHERCHE L'ENTREE DE
+003580* STATEMENT-TABLE CORRESPONDANT AU COMPTE COURANT (ACCOUNT-NUMBER)
+003590* ET L'AJOUTE, A ZERO, SI CE COMPTE N'A PAS ENCORE ETE MOUVEMENTE
+003600* DANS CE LOT. EN SORTIE, ST-IDX POINTE SUR L'ENTREE A METTRE A
+003610* JOUR, SAUF SI STMT-TABLE-FULL EST POSITIONNE : LA TABLE DES 200
+003620* COMPTES EST ALORS DEJA PLEINE ET CE COMPTE NE PEUT PAS Y ETRE
+003630* SUIVI ; L'APPELANT NE DOIT ALORS PAS SE SERVIR DE ST-IDX.
+003640*-----------------------------------------------------------------
+003650 7000-FIND-STATEMENT-ENTRY.
+003660     SET ST-IDX TO 1
+003670     SEARCH ST-ENTRY
+003680         AT END
+003690             IF WS-STMT-COUNT >= 200
+003700                 MOVE "Y" TO WS-STMT-TABLE-FULL-SW
+003710                 ADD 1 TO WS-COMPTES-HORS-RELEVE
+003720                 DISPLAY "TABLE DES RELEVES PLEINE (200 COMPTES) "
+003730                         "- COMPTE NON SUIVI : " ACCOUNT-NUMBER
+003740             ELSE
+003750                 MOVE "N" TO WS-STMT-TABLE-FULL-SW
+003760                 ADD 1 TO WS-STMT-COUNT
+003770                 SET ST-IDX TO WS-STMT-COUNT
+003780                 MOVE ACCOUNT-NUMBER TO ST-ACCOUNT-NUMBER (ST-IDX)
+003790                 MOVE ZERO TO ST-TOTAL-DEPOSITS (ST-IDX)
+003800                              ST-TOTAL-WITHDRAWALS (ST-IDX)
+003810                              ST-TOTAL-INTEREST (ST-IDX)
+003820                              ST-TOTAL-FRAIS (ST-IDX)
+003830             END-IF
+003840         WHEN ST-ACCOUNT-NUMBER (ST-IDX) = ACCOUNT-NUMBER
+003850             MOVE "N" TO WS-STMT-TABLE-FULL-SW
+003860     END-SEARCH.
+003870 7000-EXIT.
+003880     EXIT.
+003890*-----------------------------------------------------------------
+003900* 7500-PRINT-STATEMENTS -- OUVRE LE FICHIER STATEMENT-REPORT ET
+003910* ECRIT UN RELEVE PAR COMPTE RECENSE DANS STATEMENT-TABLE.
+003920*-----------------------------------------------------------------
+003930 7500-PRINT-STATEMENTS.
+003940     OPEN OUTPUT STATEMENT-REPORT
+003950     PERFORM 7510-PRINT-NEXT-STATEMENT THRU 7510-EXIT
+003960         VARYING WS-PRINT-IDX FROM 1 BY 1
+003970             UNTIL WS-PRINT-IDX > WS-STMT-COUNT
+003980     CLOSE STATEMENT-REPORT.
+003990 7500-EXIT.
+004000     EXIT.
+004010*-----------------------------------------------------------------
+004020* 7510-PRINT-NEXT-STATEMENT -- CALCULE LE SOLDE D'OUVERTURE A
+004030* PARTIR DU SOLDE ACTUEL DU COMPTE ET DES MOUVEMENTS ACCUMULES,
+004040* PUIS ECRIT LE RELEVE DE L'ENTREE COURANTE DE STATEMENT-TABLE.
+004050*-----------------------------------------------------------------
+004060 7510-PRINT-NEXT-STATEMENT.
+004070     MOVE ST-ACCOUNT-NUMBER (WS-PRINT-IDX) TO ACCOUNT-NUMBER
+004080     READ ACCOUNT-MASTER
+004090         INVALID KEY
+004100             DISPLAY "COMPTE INTROUVABLE POUR LE RELEVE : "
+004110                     ACCOUNT-NUMBER
+004120     END-READ
+004130     IF NOT ACCOUNT-NOT-FOUND
+004140         COMPUTE WS-SOLDE-OUVERTURE
+004150                 = BALANCE
+004160                 - ST-TOTAL-DEPOSITS (WS-PRINT-IDX)
+004170                 - ST-TOTAL-INTEREST (WS-PRINT-IDX)
+004180                 + ST-TOTAL-WITHDRAWALS (WS-PRINT-IDX)
+004190                 + ST-TOTAL-FRAIS (WS-PRINT-IDX)
+004200         MOVE ACCOUNT-NUMBER TO STMT-ACCOUNT-NUMBER
+004210         MOVE WS-SOLDE-OUVERTURE TO STMT-OPENING-BALANCE
+004220         MOVE ST-TOTAL-DEPOSITS (WS-PRINT-IDX)
+004230                              TO STMT-TOTAL-DEPOSITS
+004240         MOVE ST-TOTAL-WITHDRAWALS (WS-PRINT-IDX)
+004250                              TO STMT-TOTAL-WITHDRAWALS
+004260         MOVE ST-TOTAL-INTEREST (WS-PRINT-IDX)
+004270                              TO STMT-TOTAL-INTEREST
+004280         MOVE ST-TOTAL-FRAIS (WS-PRINT-IDX)
+004290                              TO STMT-TOTAL-FEES
+004300         MOVE BALANCE         TO STMT-CLOSING-BALANCE
+004310         WRITE STATEMENT-RECORD
+004320     END-IF.
+004330 7510-EXIT.
+004340     EXIT.
+004350*-----------------------------------------------------------------
+004360* 3000-TERMINATE -- FERME LES FICHIERS ET AFFICHE LES COMPTEURS
+004370* DE TRANSACTIONS DU LOT.
+004380*-----------------------------------------------------------------
+004390 3000-TERMINATE.
+004400     CLOSE ACCOUNT-MASTER
+004410     CLOSE TRANSACTION-FILE
+004420     CLOSE TRANSACTION-LEDGER
+004430     DISPLAY "TRANSACTIONS LUES    : " WS-TRANSACTIONS-LUES
+004440     DISPLAY "TRANSACTIONS POSTEES : " WS-TRANSACTIONS-POSTEES
+004450     DISPLAY "TRANSACTIONS REJETEES: "
+004460             WS-TRANSACTIONS-REJETEES
+004470     DISPLAY "COMPTES HORS RELEVE  : " WS-COMPTES-HORS-RELEVE.
+004480 3000-EXIT.
+004490     EXIT.
+004500*-----------------------------------------------------------------
+004510* 8000-READ-TRANSACTION -- LECTURE SEQUENTIELLE DU FICHIER DES
+004520* TRANSACTIONS.
+004530*-----------------------------------------------------------------
+004540 8000-READ-TRANSACTION.
+004550     READ TRANSACTION-FILE
+004560         AT END
+004570             MOVE "Y" TO WS-EOF-SW
+004580         NOT AT END
+004590             ADD 1 TO WS-TRANSACTIONS-LUES
+004600     END-READ.
+004610 8000-EXIT.
+004620     EXIT.
+004630*-----------------------------------------------------------------
+004640* 8600-BUILD-TIMESTAMP -- CONSTRUIT L'HORODATAGE (DATE ET
+004650* HEURE DU JOUR) UTILISE SUR L'ENREGISTREMENT DE GRAND LIVRE DE
+004660* LA TRANSACTION COURANTE.
+004670*-----------------------------------------------------------------
+004680 8600-BUILD-TIMESTAMP.
+004690     ACCEPT WS-DATE-PART FROM DATE YYYYMMDD
+004700     ACCEPT WS-TIME-PART FROM TIME
+004710     STRING WS-DATE-PART DELIMITED BY SIZE
+004720            WS-TIME-PART DELIMITED BY SIZE
+004730            INTO DTSTAMP-RECORD
+004740     MOVE DTS-TIMESTAMP TO WS-HORODATAGE.
+004750 8600-EXIT.
+004760     EXIT.
+004770*-----------------------------------------------------------------
+004780* 8700-WRITE-LEDGER-UNKNOWN -- HISTORISE UNE TRANSACTION
+004790* REFERENCANT UN COMPTE INCONNU D'ACCOUNT-MASTER.
+004800*-----------------------------------------------------------------
+004810 8700-WRITE-LEDGER-UNKNOWN.
+004820     MOVE TX-ACCOUNT-NUMBER TO LG-ACCOUNT-NUMBER
+004830     MOVE TX-TYPE            TO LG-TRANS-TYPE
+004840     MOVE TX-AMOUNT          TO LG-AMOUNT
+004850     MOVE WS-HORODATAGE      TO LG-TIMESTAMP
+004860     MOVE ZERO               TO LG-RESULTING-BALANCE
+004870     MOVE "R"                TO LG-STATUS
+004880     MOVE "NACC"              TO LG-REASON-CODE
+004890     WRITE LEDGER-RECORD.
+004900 8700-EXIT.
+004910     EXIT.
+004920*-----------------------------------------------------------------
+004930* 8710-WRITE-LEDGER -- HISTORISE LA TRANSACTION COURANTE SUR
+004940* TRANSACTION-LEDGER.  LG-TRANS-TYPE, LG-STATUS ET
+004950* LG-REASON-CODE SONT DEJA POSITIONNES PAR L'APPELANT.
+004960*-----------------------------------------------------------------
+004970 8710-WRITE-LEDGER.
+004980     MOVE ACCOUNT-NUMBER     TO LG-ACCOUNT-NUMBER
+004990     MOVE AMOUNT             TO LG-AMOUNT
+005000     MOVE WS-HORODATAGE      TO LG-TIMESTAMP
+005010     MOVE BALANCE            TO LG-RESULTING-BALANCE
+005020     WRITE LEDGER-RECORD.
+005030 8710-EXIT.
+005040     EXIT.
