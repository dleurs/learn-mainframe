@@ -0,0 +1,149 @@
+//DSINIGHT JOB (ACCTG),'LOT DE NUIT DSI',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* DSINIGHT -- LOT DE NUIT DE LA DIRECTION DES SYSTEMES
+//* D'INFORMATION.  ENCHAINE LES CINQ PROGRAMMES DU SYSTEME DANS
+//* L'ORDRE OU ILS DOIVENT TOURNER.  CHAQUE ETAPE EST SOUMISE A UN
+//* COND QUI L'OMET SI UNE ETAPE PRECEDENTE A RENDU UN CODE RETOUR
+//* SUPERIEUR A 4, POUR NE PAS ENCHAINER SUR UNE CHAINE DEJA EN
+//* ERREUR.
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* ---------- ----  --------------------------------------------
+//* 2026-08-09 MF    JOB INITIAL. CINQ ETAPES, UNE PAR PROGRAMME,
+//*                  AVEC CONTROLE DE CODE RETOUR ENTRE ETAPES.
+//* 2026-08-09 MF    LES FICHIERS DE SORTIE NON GENERATIONNELS
+//*                  (USRRPT, USREXCQ, KYCRPT, KYCEXCQ, LEDGOUT,
+//*                  STMTOUT, PRICEOUT, PRICEEXC) PASSENT DE
+//*                  DISP=NEW A DISP=MOD : UN LOT DE NUIT S'EXECUTE
+//*                  CHAQUE SOIR SUR LE MEME NOM DE DATASET, ET NEW
+//*                  AURAIT FAIT ECHOUER L'ALLOCATION DE L'ETAPE DES
+//*                  LE DEUXIEME LOT. LE PROGRAMME REOUVRANT CHACUN
+//*                  DE CES FICHIERS EN OUTPUT, MOD (CATALOGUE DEJA
+//*                  EXISTANT OU NON) LAISSE LE PROGRAMME REECRIRE
+//*                  LE FICHIER DEPUIS LE DEBUT SANS ECHEC A LA
+//*                  CREATION.
+//* 2026-08-09 MF    COND=(4,LT) SUR STEP020/030/040/050 OMETTAIT
+//*                  L'ETAPE QUAND LE CODE RETOUR PRECEDENT ETAIT
+//*                  INFERIEUR A 4 (C'EST-A-DIRE EN CAS DE SUCCES) ET
+//*                  L'EXECUTAIT EN CAS D'ERREUR -- L'INVERSE DE CE
+//*                  QUE DIT LE COMMENTAIRE D'EN-TETE CI-DESSUS.
+//*                  CORRIGE EN COND=(4,GT). PRICEOUT ET PRICEEXC
+//*                  PASSENT EGALEMENT DE DISP=(MOD,CATLG,DELETE) A
+//*                  DISP=(MOD,CATLG,CATLG) COMME CHECKPNT ET
+//*                  PRICEHST, POUR QU'UN ABEND NE SUPPRIME PAS LE
+//*                  FICHIER MAITRE DE PRIX QU'UNE REPRISE DOIT
+//*                  JUSTEMENT ETENDRE.
+//* 2026-08-09 MF    KYCEXCQ PORTAIT TOUJOURS LRECL=72, LA LARGEUR
+//*                  DE KYC-EXCEPTION-RECORD AVANT L'ELARGISSEMENT
+//*                  DE KE-RISQUE A PIC 999V9(02) -- CORRIGE EN
+//*                  LRECL=74. LE DD LEDGEROUT (9 CARACTERES)
+//*                  DEPASSAIT LA LIMITE MVS DE 8 CARACTERES --
+//*                  RACCOURCI EN LEDGOUT, DE CONCERT AVEC LE
+//*                  ASSIGN TO DE SIMPLBNK. KYCTRDO PASSE DE
+//*                  LRECL=25 A LRECL=40 : KYC-TREND-RECORD EST
+//*                  DESORMAIS UN ENREGISTREMENT PAR CLIENT
+//*                  (NOM+SCORE+CATEGORIE) ET NON PLUS UN CUMUL PAR
+//*                  CATEGORIE.
+//*--------------------------------------------------------------
+//         SET HLQ='DSI.BATCH'
+//*
+//*================================================================
+//* ETAPE 010 -- USERINFO : MISE A JOUR (AJOUT/MODIFICATION/
+//* SUPPRESSION) ET VALIDATION DES UTILISATEURS.  PRODUIT LE
+//* RAPPORT D'EDITION USRRPT ET LA FILE D'ATTENTE D'EXCEPTIONS
+//* USREXCQ QUE L'EXPLOITATION DOIT AVOIR PURGEE AVANT DE RELANCER
+//* LA CHAINE.
+//*================================================================
+//STEP010  EXEC PGM=USERINFO
+//STEPLIB  DD DSN=&HLQ..LOADLIB,DISP=SHR
+//USERINFO DD DSN=&HLQ..USERINFO,DISP=OLD
+//USRTRIN  DD DSN=&HLQ..USRTRIN,DISP=SHR
+//USRRPT   DD DSN=&HLQ..USRRPT,DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=77)
+//USREXCQ  DD DSN=&HLQ..USREXCQ,DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=60)
+//SYSOUT   DD SYSOUT=*
+//*
+//*================================================================
+//* ETAPE 020 -- KYC-ANALYSE-RISQUES (MODULE KYCRISK) : EVALUE LE
+//* RISQUE DE CHAQUE CLIENT SUR CLIMSTR.  KYCTRDG EST UN GROUPE DE
+//* GENERATIONS : KYCTRDI LIT LA GENERATION LA PLUS RECENTE (CELLE
+//* DE LA VEILLE) ET KYCTRDO EN CATALOGUE UNE NOUVELLE POUR LA
+//* COMPARAISON DE TENDANCE DU PROCHAIN LOT.  A TERME, L'EXTRACTION
+//* DES UTILISATEURS VALIDES DE L'ETAPE PRECEDENTE (USRRPT) EST
+//* DESTINEE A ALIMENTER CLIMSTR UNE FOIS LES DEUX ENREGISTREMENTS
+//* RAPPROCHES ; EN ATTENDANT CETTE CORRESPONDANCE, CLIMSTR RESTE
+//* ALIMENTE PAR LE CIRCUIT CLIENT EXISTANT.
+//*================================================================
+//STEP020  EXEC PGM=KYCRISK,COND=(4,GT)
+//STEPLIB  DD DSN=&HLQ..LOADLIB,DISP=SHR
+//CLIMSTR  DD DSN=&HLQ..CLIMSTR,DISP=SHR
+//KYCRPT   DD DSN=&HLQ..KYCRPT,DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=61)
+//KYCEXCQ  DD DSN=&HLQ..KYCEXCQ,DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=74)
+//KYCTRDI  DD DSN=&HLQ..KYCTRDG(0),DISP=SHR
+//KYCTRDO  DD DSN=&HLQ..KYCTRDG(+1),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD SYSOUT=*
+//*
+//*================================================================
+//* ETAPE 030 -- SIMPLEBANK (MODULE SIMPLBNK) : POSTE LES
+//* TRANSACTIONS DE TRANSIN SUR LE FICHIER MAITRE ACCTMSTR, TIENT
+//* LE GRAND LIVRE LEDGOUT ET EDITE LE RELEVE QUOTIDIEN STMTOUT.
+//*================================================================
+//STEP030  EXEC PGM=SIMPLBNK,COND=(4,GT)
+//STEPLIB  DD DSN=&HLQ..LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=&HLQ..ACCTMSTR,DISP=OLD
+//TRANSIN  DD DSN=&HLQ..TRANSIN,DISP=SHR
+//LEDGOUT  DD DSN=&HLQ..LEDGOUT,DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=64)
+//STMTOUT  DD DSN=&HLQ..STMTOUT,DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=86)
+//SYSOUT   DD SYSOUT=*
+//*
+//*================================================================
+//* ETAPE 040 -- SUDOKUFACILE (MODULE SUDOKU) : RESOUT LES GRILLES
+//* DE PUZZLEIN ET EN AFFICHE LE RESULTAT SUR SYSOUT.
+//*================================================================
+//STEP040  EXEC PGM=SUDOKU,COND=(4,GT)
+//STEPLIB  DD DSN=&HLQ..LOADLIB,DISP=SHR
+//PUZZLEIN DD DSN=&HLQ..PUZZLEIN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*================================================================
+//* ETAPE 050 -- EXEMPLE-PIC (MODULE PRCUPDT) : APPLIQUE LE TAUX DE
+//* MAJORATION COURANT DE RATECTL A PRICEIN, HISTORISE LES
+//* VARIATIONS SUR PRICEHST (EXTENSION) ET LES PRIX REJETES SUR
+//* PRICEEXC.  CHECKPNT EST TENU A JOUR PAR LE PROGRAMME A CHAQUE
+//* LOT, QU'IL S'AGISSE D'UN DEPART NORMAL OU D'UNE REPRISE APRES
+//* ABEND : LA DD EST DONC FOURNIE SYSTEMATIQUEMENT, EN MOD POUR
+//* ETENDRE LE FICHIER D'UN LOT SUR L'AUTRE.
+//*================================================================
+//STEP050  EXEC PGM=PRCUPDT,COND=(4,GT)
+//STEPLIB  DD DSN=&HLQ..LOADLIB,DISP=SHR
+//PRICEIN  DD DSN=&HLQ..PRICEIN,DISP=SHR
+//PRICEOUT DD DSN=&HLQ..PRICEOUT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=38)
+//RATECTL  DD DSN=&HLQ..RATECTL,DISP=SHR
+//PRICEHST DD DSN=&HLQ..PRICEHST,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=51)
+//PRICEEXC DD DSN=&HLQ..PRICEEXC,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=59)
+//CHECKPNT DD DSN=&HLQ..CHECKPNT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=27)
+//SYSOUT   DD SYSOUT=*
+//
