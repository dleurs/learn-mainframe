@@ -1,76 +1,558 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SUDOKUFACILE.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 SUDOKU-GRID.
-          05 SUDOKU-ROW OCCURS 9 TIMES.
-             10 SUDOKU-CELL OCCURS 9 TIMES
-                             PIC 9    VALUE 0.
-
-       01 ROW-INDEX          PIC 9(2).
-       01 COL-INDEX          PIC 9(2).
-
-
-       PROCEDURE DIVISION.
-           PERFORM INITIALIZE-SUDOKU
-           PERFORM DISPLAY-SUDOKU
-           STOP RUN.
-
-       INITIALIZE-SUDOKU. 
-      *    Exemple depuis https://sudoku.com/fr/difficile/       
-           MOVE 6 TO SUDOKU-CELL(1, 1)
-           MOVE 4 TO SUDOKU-CELL(1, 4)
-           MOVE 7 TO SUDOKU-CELL(1, 5)
-           MOVE 1 TO SUDOKU-CELL(1, 7)
-           MOVE 2 TO SUDOKU-CELL(1, 9)
-
-           MOVE 7 TO SUDOKU-CELL(2, 1)
-           MOVE 1 TO SUDOKU-CELL(2, 4)
-           MOVE 9 TO SUDOKU-CELL(2, 8)
-
-           MOVE 1 TO SUDOKU-CELL(3, 2)
-           MOVE 5 TO SUDOKU-CELL(3, 4)
-           MOVE 8 TO SUDOKU-CELL(3, 6)
-           MOVE 7 TO SUDOKU-CELL(3, 7)
-           MOVE 4 TO SUDOKU-CELL(3, 9)
-
-           MOVE 2 TO SUDOKU-CELL(4, 2)
-           MOVE 8 TO SUDOKU-CELL(4, 7)
-
-           MOVE 5 TO SUDOKU-CELL(5, 2)
-           MOVE 7 TO SUDOKU-CELL(5, 4)
-           MOVE 2 TO SUDOKU-CELL(5, 5)
-           MOVE 6 TO SUDOKU-CELL(5, 6)
-           MOVE 9 TO SUDOKU-CELL(5, 9)
-
-           MOVE 4 TO SUDOKU-CELL(6, 1)
-           MOVE 7 TO SUDOKU-CELL(6, 2)
-
-           MOVE 7 TO SUDOKU-CELL(7, 3)
-           MOVE 5 TO SUDOKU-CELL(7, 5)
-           MOVE 8 TO SUDOKU-CELL(7, 8)
-
-           MOVE 4 TO SUDOKU-CELL(8, 2)
-           MOVE 1 TO SUDOKU-CELL(8, 8)
-           MOVE 5 TO SUDOKU-CELL(8, 9)
-
-           MOVE 9 TO SUDOKU-CELL(9, 4)
-           MOVE 2 TO SUDOKU-CELL(9, 8).
-
-       DISPLAY-SUDOKU.
-           PERFORM VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX > 9
-                   PERFORM VARYING COL-INDEX FROM 1 BY 1 UNTIL COL-INDEX
-                      > 9
-                           IF SUDOKU-CELL(ROW-INDEX, COL-INDEX) NOT = 0
-                              DISPLAY SUDOKU-CELL(ROW-INDEX, COL-INDEX)
-                                      " "
-                                 WITH NO ADVANCING
-                           ELSE
-                              DISPLAY "." " " WITH NO ADVANCING
-                           END-IF
-                   END-PERFORM
-                   DISPLAY " "
-           END-PERFORM.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SUDOKUFACILE.
+000300 AUTHOR.        M. FOURNIER.
+000400 INSTALLATION.  DIRECTION DES SYSTEMES D'INFORMATION.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  --------------------------------------------
+001200* 2026-08-09 MF    PROGRAMME INITIAL. UNE SEULE GRILLE CABLEE EN
+001300*                  DUR DANS INITIALIZE-SUDOKU, SIMPLE AFFICHAGE.
+001400* 2026-08-09 MF    LES GRILLES SONT DESORMAIS LUES DEPUIS UN
+001500*                  FICHIER PUZZLE-FILE (UN ENREGISTREMENT DE 81
+001600*                  CHIFFRES PAR GRILLE) ET TRAITEES L'UNE APRES
+001700*                  L'AUTRE EN LOT.
+001800* 2026-08-09 MF    AJOUT D'UN CONTROLE DE VALIDITE DE LA GRILLE
+001900*                  DE DEPART (PAS DE CHIFFRE EN DOUBLE SUR UNE
+002000*                  LIGNE, UNE COLONNE OU UN BLOC 3X3) AVANT TOUTE
+002100*                  TENTATIVE DE RESOLUTION.
+002200* 2026-08-09 MF    AJOUT D'UN RESOLVEUR PAR BACKTRACKING
+002300*                  ITERATIF (SANS RECURSIVITE) QUI PARCOURT LES
+002400*                  CASES VIDES ET REMONTE EN ARRIERE QUAND AUCUN
+002500*                  CHIFFRE NE CONVIENT.
+002600*-----------------------------------------------------------------
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER. IBM-370.
+003000 OBJECT-COMPUTER. IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT PUZZLE-FILE      ASSIGN TO PUZZLEIN
+003400            ORGANIZATION IS SEQUENTIAL.
+003500*-------------
+003600 DATA DIVISION.
+003700*-------------
+003800 FILE SECTION.
+003900 FD  PUZZLE-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100 COPY PUZZLEREC.
+004200*
+004300 WORKING-STORAGE SECTION.
+004400*
+004500 01  WS-SWITCHES.
+004600     05  WS-EOF-SW           PIC X(01)   VALUE "N".
+004700         88  END-OF-FILE             VALUE "Y".
+004800     05  WS-GRID-VALID-SW    PIC X(01)   VALUE "Y".
+004900         88  GRID-VALID               VALUE "Y".
+005000     05  WS-SOLVED-SW        PIC X(01)   VALUE "N".
+005100         88  SOLVED                   VALUE "Y".
+005200     05  WS-SAFE-SW          PIC X(01)   VALUE "Y".
+005300         88  SAFE-PLACEMENT           VALUE "Y".
+005310*
+005320 01  WS-INVALID-LOCATION.
+005330     05  WS-INVALID-TYPE     PIC X(01)   VALUE SPACE.
+005340         88  INVALID-ON-ROW           VALUE "L".
+005350         88  INVALID-ON-COLUMN        VALUE "C".
+005360         88  INVALID-ON-BOX           VALUE "B".
+005370     05  WS-INVALID-INDEX-1  PIC 9(02)   VALUE ZERO.
+005380     05  WS-INVALID-INDEX-2  PIC 9(02)   VALUE ZERO.
+005400*
+005500 01  SUDOKU-GRID.
+005600     05  SUDOKU-ROW OCCURS 9 TIMES.
+005700         10  SUDOKU-CELL OCCURS 9 TIMES
+005800                         PIC 9           VALUE 0.
+005900*
+006000 77  ROW-INDEX               PIC 9(2)    VALUE ZERO.
+006100 77  COL-INDEX               PIC 9(2)    VALUE ZERO.
+006200 77  WS-PUZZLE-COUNT         PIC 9(05)   COMP VALUE ZERO.
+006300*
+006400 01  WS-SEEN-COUNTS.
+006500     05  WS-SEEN-COUNT OCCURS 9 TIMES    PIC 9  VALUE ZERO.
+006600 77  WS-DIGIT                PIC 9(2)    VALUE ZERO.
+006700*
+006800 77  WS-BOX-ROW              PIC 9(1)    VALUE ZERO.
+006900 77  WS-BOX-COL              PIC 9(1)    VALUE ZERO.
+007000 77  WS-SUB-ROW              PIC 9(1)    VALUE ZERO.
+007100 77  WS-SUB-COL              PIC 9(1)    VALUE ZERO.
+007200 77  WS-BASE-ROW             PIC 9(2)    VALUE ZERO.
+007300 77  WS-BASE-COL             PIC 9(2)    VALUE ZERO.
+007400*
+007500 77  WS-SCAN-ROW             PIC 9(2)    VALUE ZERO.
+007600 77  WS-SCAN-COL             PIC 9(2)    VALUE ZERO.
+007700 77  WS-ROW-MINUS-1          PIC 9(2)    VALUE ZERO.
+007800 77  WS-COL-MINUS-1          PIC 9(2)    VALUE ZERO.
+007900 77  WS-BOX-QUOTIENT         PIC 9(2)    VALUE ZERO.
+008000*
+008100 77  WS-CELL-IDX             PIC 9(2)    VALUE ZERO.
+008200 77  WS-CELL-IDX-MINUS-1     PIC 9(2)    VALUE ZERO.
+008300 77  WS-LOAD-ROW-0           PIC 9(2)    VALUE ZERO.
+008400 77  WS-LOAD-COL-0           PIC 9(2)    VALUE ZERO.
+008500 77  WS-CELL-CHAR            PIC 9(1)    VALUE ZERO.
+008600*
+008700 01  WS-EMPTY-LIST.
+008800     05  WS-EMPTY-ENTRY OCCURS 81 TIMES.
+008900         10  WS-EMPTY-ROW    PIC 9(2).
+009000         10  WS-EMPTY-COL    PIC 9(2).
+009100         10  WS-TRY-VALUE    PIC 9(2).
+009200 77  WS-EMPTY-COUNT          PIC 9(2)    COMP VALUE ZERO.
+009300 77  WS-CURSOR               PIC 9(2)    COMP VALUE ZERO.
+009400*-------------------
+009500 PROCEDURE DIVISION.
+009600*-------------------
+009700 0000-MAINLINE.
+009800     DISPLAY "=== Sudoku Facile ==="
+009900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010000     PERFORM 2000-PROCESS-PUZZLE THRU 2000-EXIT
+010100         UNTIL END-OF-FILE
+010200     PERFORM 3000-TERMINATE THRU 3000-EXIT
+010300     STOP RUN.
+010400*-----------------------------------------------------------------
+010500* 1000-INITIALIZE -- OUVRE LE FICHIER DES GRILLES ET LIT LA
+010600* PREMIERE GRILLE.
+010700*-----------------------------------------------------------------
+010800 1000-INITIALIZE.
+010900     OPEN INPUT PUZZLE-FILE
+011000     PERFORM 8000-READ-PUZZLE THRU 8000-EXIT.
+011100 1000-EXIT.
+011200     EXIT.
+011300*-----------------------------------------------------------------
+011400* 2000-PROCESS-PUZZLE -- CHARGE LA GRILLE COURANTE, L'AFFICHE,
+011500* LA VALIDE, LA RESOUT SI ELLE EST VALIDE ET AFFICHE LE RESULTAT,
+011600* PUIS LIT LA GRILLE SUIVANTE.
+011700*-----------------------------------------------------------------
+011800 2000-PROCESS-PUZZLE.
+011900     DISPLAY "=== GRILLE NUMERO " WS-PUZZLE-COUNT " ==="
+012000     PERFORM 2100-LOAD-GRID THRU 2100-EXIT
+012100     DISPLAY "GRILLE DE DEPART :"
+012200     PERFORM 4000-DISPLAY-GRID THRU 4000-EXIT
+012300     PERFORM 5000-VALIDATE-GRID THRU 5000-EXIT
+012400     IF GRID-VALID
+012500         DISPLAY "GRILLE VALIDE."
+012600         PERFORM 6000-SOLVE-GRID THRU 6000-EXIT
+012700         IF SOLVED
+012800             DISPLAY "SOLUTION TROUVEE :"
+012900             PERFORM 4000-DISPLAY-GRID THRU 4000-EXIT
+013000         ELSE
+013100             DISPLAY "AUCUNE SOLUTION N'A ETE TROUVEE."
+013200         END-IF
+013300     ELSE
+013310         PERFORM 2200-DISPLAY-INVALID-GRID THRU 2200-EXIT
+013600     END-IF
+013700     PERFORM 8000-READ-PUZZLE THRU 8000-EXIT.
+013800 2000-EXIT.
+013900     EXIT.
+014000*-----------------------------------------------------------------
+014100* 2100-LOAD-GRID -- DECOUPE LES 81 CARACTERES DE PZ-DIGITS EN
+014200* SUDOKU-GRID (ORDRE LIGNE PAR LIGNE).
+014300*-----------------------------------------------------------------
+014400 2100-LOAD-GRID.
+014500     PERFORM 2110-LOAD-NEXT-CELL THRU 2110-EXIT
+014600         VARYING WS-CELL-IDX FROM 1 BY 1 UNTIL WS-CELL-IDX > 81.
+014700 2100-EXIT.
+014800     EXIT.
+014900*-----------------------------------------------------------------
+015000* 2110-LOAD-NEXT-CELL -- PLACE LE CARACTERE NUMERO WS-CELL-IDX
+015100* DE PZ-DIGITS DANS LA CELLULE DE GRILLE CORRESPONDANTE.
+015200*-----------------------------------------------------------------
+015300 2110-LOAD-NEXT-CELL.
+015400     COMPUTE WS-CELL-IDX-MINUS-1 = WS-CELL-IDX - 1
+015500     DIVIDE WS-CELL-IDX-MINUS-1 BY 9 GIVING WS-LOAD-ROW-0
+015600             REMAINDER WS-LOAD-COL-0
+015700     ADD 1 TO WS-LOAD-ROW-0 GIVING ROW-INDEX
+015800     ADD 1 TO WS-LOAD-COL-0 GIVING COL-INDEX
+015900     MOVE PZ-DIGITS(WS-CELL-IDX:1) TO WS-CELL-CHAR
+016000     MOVE WS-CELL-CHAR TO SUDOKU-CELL(ROW-INDEX, COL-INDEX).
+016100 2110-EXIT.
+016200     EXIT.
+016210*-----------------------------------------------------------------
+016220* 2200-DISPLAY-INVALID-GRID -- AFFICHE LE MESSAGE D'ERREUR DE
+016230* VALIDATION, AVEC LA LIGNE, LA COLONNE OU LE BLOC 3X3 FAUTIF
+016240* CAPTURE PAR 5000-VALIDATE-GRID DANS WS-INVALID-LOCATION.
+016250*-----------------------------------------------------------------
+016260 2200-DISPLAY-INVALID-GRID.
+016270     EVALUATE TRUE
+016280         WHEN INVALID-ON-ROW
+016290             DISPLAY "GRILLE INVALIDE : CHIFFRE EN DOUBLE SUR LA "
+016300                 "LIGNE " WS-INVALID-INDEX-1
+016310         WHEN INVALID-ON-COLUMN
+016320             DISPLAY "GRILLE INVALIDE : CHIFFRE EN DOUBLE SUR LA "
+016330                 "COLONNE " WS-INVALID-INDEX-1
+016340         WHEN INVALID-ON-BOX
+016350             DISPLAY "GRILLE INVALIDE : CHIFFRE EN DOUBLE SUR LE "
+016360                 "BLOC 3X3 (" WS-INVALID-INDEX-1 ", "
+016370                 WS-INVALID-INDEX-2 ")"
+016380         WHEN OTHER
+016390             DISPLAY "GRILLE INVALIDE : CHIFFRE EN DOUBLE SUR UNE"
+016400                 " LIGNE, UNE COLONNE OU UN BLOC 3X3."
+016410     END-EVALUATE.
+016420 2200-EXIT.
+016430     EXIT.
+016440*-----------------------------------------------------------------
+016450* 3000-TERMINATE -- FERME LE FICHIER DES GRILLES ET AFFICHE LE
+016500* NOMBRE DE GRILLES TRAITEES.
+016600*-----------------------------------------------------------------
+016700 3000-TERMINATE.
+016800     CLOSE PUZZLE-FILE
+016900     DISPLAY "GRILLES TRAITEES : " WS-PUZZLE-COUNT.
+017000 3000-EXIT.
+017100     EXIT.
+017200*-----------------------------------------------------------------
+017300* 4000-DISPLAY-GRID -- AFFICHE LA GRILLE COURANTE, UN POINT
+017400* REPRESENTANT UNE CASE VIDE.
+017500*-----------------------------------------------------------------
+017600 4000-DISPLAY-GRID.
+017700     PERFORM 4100-DISPLAY-ROW THRU 4100-EXIT
+017800         VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX > 9.
+017900 4000-EXIT.
+018000     EXIT.
+018100*-----------------------------------------------------------------
+018200* 4100-DISPLAY-ROW -- AFFICHE LES 9 CASES DE LA LIGNE ROW-INDEX.
+018300*-----------------------------------------------------------------
+018400 4100-DISPLAY-ROW.
+018500     PERFORM 4110-DISPLAY-CELL THRU 4110-EXIT
+018600         VARYING COL-INDEX FROM 1 BY 1 UNTIL COL-INDEX > 9
+018700     DISPLAY " ".
+018800 4100-EXIT.
+018900     EXIT.
+019000*-----------------------------------------------------------------
+019100* 4110-DISPLAY-CELL -- AFFICHE LA CASE (ROW-INDEX, COL-INDEX).
+019200*-----------------------------------------------------------------
+019300 4110-DISPLAY-CELL.
+019400     IF SUDOKU-CELL(ROW-INDEX, COL-INDEX) NOT = 0
+019500         DISPLAY SUDOKU-CELL(ROW-INDEX, COL-INDEX) " "
+019600                 WITH NO ADVANCING
+019700     ELSE
+019800         DISPLAY "." " " WITH NO ADVANCING
+019900     END-IF.
+020000 4110-EXIT.
+020100     EXIT.
+020200*-----------------------------------------------------------------
+020300* 5000-VALIDATE-GRID -- VERIFIE QU'AUCUN CHIFFRE N'EST EN DOUBLE
+020400* SUR UNE LIGNE, UNE COLONNE OU UN BLOC 3X3 DE LA GRILLE DE
+020500* DEPART. WS-GRID-VALID-SW EST MIS A "N" AU PREMIER DOUBLON
+020600* TROUVE.
+020700*-----------------------------------------------------------------
+020800 5000-VALIDATE-GRID.
+020900     MOVE "Y" TO WS-GRID-VALID-SW
+020910     MOVE SPACE TO WS-INVALID-TYPE
+021000     PERFORM 5100-VALIDATE-ALL-ROWS THRU 5100-EXIT
+021100     IF GRID-VALID
+021200         PERFORM 5200-VALIDATE-ALL-COLUMNS THRU 5200-EXIT
+021300     END-IF
+021400     IF GRID-VALID
+021500         PERFORM 5300-VALIDATE-ALL-BOXES THRU 5300-EXIT
+021600     END-IF.
+021700 5000-EXIT.
+021800     EXIT.
+021900*-----------------------------------------------------------------
+022000* 5100-VALIDATE-ALL-ROWS -- VALIDE CHAQUE LIGNE A TOUR DE ROLE.
+022100*-----------------------------------------------------------------
+022200 5100-VALIDATE-ALL-ROWS.
+022300     PERFORM 5110-VALIDATE-ONE-ROW THRU 5110-EXIT
+022400         VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX > 9
+022500             OR NOT GRID-VALID.
+022600 5100-EXIT.
+022700     EXIT.
+022800*-----------------------------------------------------------------
+022900* 5110-VALIDATE-ONE-ROW -- COMPTE LES OCCURRENCES DE CHAQUE
+023000* CHIFFRE SUR LA LIGNE ROW-INDEX ET SIGNALE UN DOUBLON.
+023100*-----------------------------------------------------------------
+023200 5110-VALIDATE-ONE-ROW.
+023300     INITIALIZE WS-SEEN-COUNTS
+023400     PERFORM 5120-TALLY-ROW-CELL THRU 5120-EXIT
+023500         VARYING COL-INDEX FROM 1 BY 1 UNTIL COL-INDEX > 9
+023600     PERFORM 5130-CHECK-SEEN-COUNTS THRU 5130-EXIT
+023610     IF NOT GRID-VALID AND WS-INVALID-TYPE = SPACE
+023620         MOVE "L" TO WS-INVALID-TYPE
+023630         MOVE ROW-INDEX TO WS-INVALID-INDEX-1
+023640     END-IF.
+023700 5110-EXIT.
+023800     EXIT.
+023900*-----------------------------------------------------------------
+024000* 5120-TALLY-ROW-CELL -- AJOUTE LA CASE (ROW-INDEX, COL-INDEX)
+024100* AU DECOMPTE DES CHIFFRES VUS SUR LA LIGNE.
+024200*-----------------------------------------------------------------
+024300 5120-TALLY-ROW-CELL.
+024400     IF SUDOKU-CELL(ROW-INDEX, COL-INDEX) NOT = 0
+024500         ADD 1 TO WS-SEEN-COUNT(SUDOKU-CELL(ROW-INDEX, COL-INDEX))
+024600     END-IF.
+024700 5120-EXIT.
+024800     EXIT.
+024900*-----------------------------------------------------------------
+025000* 5130-CHECK-SEEN-COUNTS -- PASSE EN REVUE WS-SEEN-COUNTS ET MET
+025100* WS-GRID-VALID-SW A "N" SI UN CHIFFRE APPARAIT PLUS D'UNE FOIS.
+025200*-----------------------------------------------------------------
+025300 5130-CHECK-SEEN-COUNTS.
+025400     PERFORM 5140-CHECK-ONE-COUNT THRU 5140-EXIT
+025500         VARYING WS-DIGIT FROM 1 BY 1 UNTIL WS-DIGIT > 9
+025600             OR NOT GRID-VALID.
+025700 5130-EXIT.
+025800     EXIT.
+025900*-----------------------------------------------------------------
+026000* 5140-CHECK-ONE-COUNT -- TESTE LE DECOMPTE DU CHIFFRE WS-DIGIT.
+026100*-----------------------------------------------------------------
+026200 5140-CHECK-ONE-COUNT.
+026300     IF WS-SEEN-COUNT(WS-DIGIT) > 1
+026400         MOVE "N" TO WS-GRID-VALID-SW
+026500     END-IF.
+026600 5140-EXIT.
+026700     EXIT.
+026800*-----------------------------------------------------------------
+026900* 5200-VALIDATE-ALL-COLUMNS -- VALIDE CHAQUE COLONNE A TOUR DE
+027000* ROLE, MEME PRINCIPE QUE POUR LES LIGNES.
+027100*-----------------------------------------------------------------
+027200 5200-VALIDATE-ALL-COLUMNS.
+027300     PERFORM 5210-VALIDATE-ONE-COLUMN THRU 5210-EXIT
+027400         VARYING COL-INDEX FROM 1 BY 1 UNTIL COL-INDEX > 9
+027500             OR NOT GRID-VALID.
+027600 5200-EXIT.
+027700     EXIT.
+027800*-----------------------------------------------------------------
+027900* 5210-VALIDATE-ONE-COLUMN -- COMPTE LES OCCURRENCES DE CHAQUE
+028000* CHIFFRE SUR LA COLONNE COL-INDEX ET SIGNALE UN DOUBLON.
+028100*-----------------------------------------------------------------
+028200 5210-VALIDATE-ONE-COLUMN.
+028300     INITIALIZE WS-SEEN-COUNTS
+028400     PERFORM 5220-TALLY-COLUMN-CELL THRU 5220-EXIT
+028500         VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX > 9
+028600     PERFORM 5130-CHECK-SEEN-COUNTS THRU 5130-EXIT
+028610     IF NOT GRID-VALID AND WS-INVALID-TYPE = SPACE
+028620         MOVE "C" TO WS-INVALID-TYPE
+028630         MOVE COL-INDEX TO WS-INVALID-INDEX-1
+028640     END-IF.
+028700 5210-EXIT.
+028800     EXIT.
+028900*-----------------------------------------------------------------
+029000* 5220-TALLY-COLUMN-CELL -- AJOUTE LA CASE (ROW-INDEX, COL-INDEX)
+029100* AU DECOMPTE DES CHIFFRES VUS SUR LA COLONNE.
+029200*-----------------------------------------------------------------
+029300 5220-TALLY-COLUMN-CELL.
+029400     IF SUDOKU-CELL(ROW-INDEX, COL-INDEX) NOT = 0
+029500         ADD 1 TO WS-SEEN-COUNT(SUDOKU-CELL(ROW-INDEX, COL-INDEX))
+029600     END-IF.
+029700 5220-EXIT.
+029800     EXIT.
+029900*-----------------------------------------------------------------
+030000* 5300-VALIDATE-ALL-BOXES -- VALIDE CHACUN DES 9 BLOCS 3X3 A
+030100* TOUR DE ROLE.
+030200*-----------------------------------------------------------------
+030300 5300-VALIDATE-ALL-BOXES.
+030400     PERFORM 5310-VALIDATE-ONE-BOX THRU 5310-EXIT
+030500         VARYING WS-BOX-ROW FROM 1 BY 1 UNTIL WS-BOX-ROW > 3
+030600             OR NOT GRID-VALID
+030700             AFTER WS-BOX-COL FROM 1 BY 1 UNTIL WS-BOX-COL > 3
+030800                 OR NOT GRID-VALID.
+030900 5300-EXIT.
+031000     EXIT.
+031100*-----------------------------------------------------------------
+031200* 5310-VALIDATE-ONE-BOX -- COMPTE LES OCCURRENCES DE CHAQUE
+031300* CHIFFRE SUR LE BLOC (WS-BOX-ROW, WS-BOX-COL) ET SIGNALE UN
+031400* DOUBLON.
+031500*-----------------------------------------------------------------
+031600 5310-VALIDATE-ONE-BOX.
+031700     COMPUTE WS-BASE-ROW = (WS-BOX-ROW - 1) * 3
+031800     COMPUTE WS-BASE-COL = (WS-BOX-COL - 1) * 3
+031900     INITIALIZE WS-SEEN-COUNTS
+032000     PERFORM 5320-TALLY-BOX-CELL THRU 5320-EXIT
+032100         VARYING WS-SUB-ROW FROM 1 BY 1 UNTIL WS-SUB-ROW > 3
+032200             AFTER WS-SUB-COL FROM 1 BY 1 UNTIL WS-SUB-COL > 3
+032300     PERFORM 5130-CHECK-SEEN-COUNTS THRU 5130-EXIT
+032310     IF NOT GRID-VALID AND WS-INVALID-TYPE = SPACE
+032320         MOVE "B" TO WS-INVALID-TYPE
+032330         MOVE WS-BOX-ROW TO WS-INVALID-INDEX-1
+032340         MOVE WS-BOX-COL TO WS-INVALID-INDEX-2
+032350     END-IF.
+032400 5310-EXIT.
+032500     EXIT.
+032600*-----------------------------------------------------------------
+032700* 5320-TALLY-BOX-CELL -- AJOUTE LA CASE DU BLOC REPEREE PAR
+032800* (WS-SUB-ROW, WS-SUB-COL) AU DECOMPTE DES CHIFFRES VUS.
+032900*-----------------------------------------------------------------
+033000 5320-TALLY-BOX-CELL.
+033100     COMPUTE ROW-INDEX = WS-BASE-ROW + WS-SUB-ROW
+033200     COMPUTE COL-INDEX = WS-BASE-COL + WS-SUB-COL
+033300     IF SUDOKU-CELL(ROW-INDEX, COL-INDEX) NOT = 0
+033400         ADD 1 TO WS-SEEN-COUNT(SUDOKU-CELL(ROW-INDEX, COL-INDEX))
+033500     END-IF.
+033600 5320-EXIT.
+033700     EXIT.
+033800*-----------------------------------------------------------------
+033900* 6000-SOLVE-GRID -- RESOUT LA GRILLE COURANTE PAR BACKTRACKING
+034000* ITERATIF. WS-SOLVED-SW INDIQUE SI UNE SOLUTION A ETE TROUVEE.
+034100*-----------------------------------------------------------------
+034200 6000-SOLVE-GRID.
+034300     PERFORM 6100-BUILD-EMPTY-LIST THRU 6100-EXIT
+034400     MOVE "N" TO WS-SOLVED-SW
+034500     IF WS-EMPTY-COUNT = 0
+034600         MOVE "Y" TO WS-SOLVED-SW
+034700     ELSE
+034800         MOVE 1 TO WS-CURSOR
+034900         PERFORM 6200-TRY-NEXT-DIGIT THRU 6200-EXIT
+035000             UNTIL SOLVED OR WS-CURSOR = 0
+035100     END-IF.
+035200 6000-EXIT.
+035300     EXIT.
+035400*-----------------------------------------------------------------
+035500* 6100-BUILD-EMPTY-LIST -- RECENSE, DANS L'ORDRE LIGNE PAR LIGNE,
+035600* TOUTES LES CASES VIDES DE LA GRILLE DANS WS-EMPTY-LIST.
+035700*-----------------------------------------------------------------
+035800 6100-BUILD-EMPTY-LIST.
+035900     INITIALIZE WS-EMPTY-LIST
+036000     MOVE ZERO TO WS-EMPTY-COUNT
+036100     PERFORM 6110-SCAN-CELL-FOR-EMPTY THRU 6110-EXIT
+036200         VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX > 9
+036300             AFTER COL-INDEX FROM 1 BY 1 UNTIL COL-INDEX > 9.
+036400 6100-EXIT.
+036500     EXIT.
+036600*-----------------------------------------------------------------
+036700* 6110-SCAN-CELL-FOR-EMPTY -- AJOUTE (ROW-INDEX, COL-INDEX) A
+036800* WS-EMPTY-LIST SI LA CASE EST VIDE.
+036900*-----------------------------------------------------------------
+037000 6110-SCAN-CELL-FOR-EMPTY.
+037100     IF SUDOKU-CELL(ROW-INDEX, COL-INDEX) = 0
+037200         ADD 1 TO WS-EMPTY-COUNT
+037300         MOVE ROW-INDEX TO WS-EMPTY-ROW(WS-EMPTY-COUNT)
+037400         MOVE COL-INDEX TO WS-EMPTY-COL(WS-EMPTY-COUNT)
+037500     END-IF.
+037600 6110-EXIT.
+037700     EXIT.
+037800*-----------------------------------------------------------------
+037900* 6200-TRY-NEXT-DIGIT -- UNE ETAPE DU BACKTRACKING : ESSAIE LE
+038000* CHIFFRE SUIVANT SUR LA CASE VIDE POINTEE PAR WS-CURSOR ; SI
+038100* TOUS LES CHIFFRES ONT ETE ESSAYES SANS SUCCES, REMONTE A LA
+038200* CASE VIDE PRECEDENTE.
+038300*-----------------------------------------------------------------
+038400 6200-TRY-NEXT-DIGIT.
+038500     MOVE WS-EMPTY-ROW(WS-CURSOR) TO ROW-INDEX
+038600     MOVE WS-EMPTY-COL(WS-CURSOR) TO COL-INDEX
+038700     ADD 1 TO WS-TRY-VALUE(WS-CURSOR)
+038800     IF WS-TRY-VALUE(WS-CURSOR) > 9
+038900         MOVE 0 TO WS-TRY-VALUE(WS-CURSOR)
+039000         MOVE 0 TO SUDOKU-CELL(ROW-INDEX, COL-INDEX)
+039100         SUBTRACT 1 FROM WS-CURSOR
+039200     ELSE
+039300         MOVE WS-TRY-VALUE(WS-CURSOR)
+039400                 TO SUDOKU-CELL(ROW-INDEX, COL-INDEX)
+039500         PERFORM 6300-CELL-IS-SAFE THRU 6300-EXIT
+039600         IF SAFE-PLACEMENT
+039700             IF WS-CURSOR = WS-EMPTY-COUNT
+039800                 MOVE "Y" TO WS-SOLVED-SW
+039900             ELSE
+040000                 ADD 1 TO WS-CURSOR
+040100             END-IF
+040200         END-IF
+040300     END-IF.
+040400 6200-EXIT.
+040500     EXIT.
+040600*-----------------------------------------------------------------
+040700* 6300-CELL-IS-SAFE -- VERIFIE QUE LE CHIFFRE PLACE EN
+040800* (ROW-INDEX, COL-INDEX) NE SE REPETE PAS SUR SA LIGNE, SA
+040900* COLONNE OU SON BLOC 3X3.
+041000*-----------------------------------------------------------------
+041100 6300-CELL-IS-SAFE.
+041200     MOVE "Y" TO WS-SAFE-SW
+041300     PERFORM 6310-CHECK-ROW-SAFE THRU 6310-EXIT
+041400     IF SAFE-PLACEMENT
+041500         PERFORM 6320-CHECK-COLUMN-SAFE THRU 6320-EXIT
+041600     END-IF
+041700     IF SAFE-PLACEMENT
+041800         PERFORM 6330-CHECK-BOX-SAFE THRU 6330-EXIT
+041900     END-IF.
+042000 6300-EXIT.
+042100     EXIT.
+042200*-----------------------------------------------------------------
+042300* 6310-CHECK-ROW-SAFE -- PARCOURT LA LIGNE ROW-INDEX A LA
+042400* RECHERCHE D'UNE AUTRE CASE PORTANT LE MEME CHIFFRE.
+042500*-----------------------------------------------------------------
+042600 6310-CHECK-ROW-SAFE.
+042700     PERFORM 6311-CHECK-ROW-CELL THRU 6311-EXIT
+042800         VARYING WS-SCAN-COL FROM 1 BY 1 UNTIL WS-SCAN-COL > 9
+042900             OR NOT SAFE-PLACEMENT.
+043000 6310-EXIT.
+043100     EXIT.
+043200*-----------------------------------------------------------------
+043300* 6311-CHECK-ROW-CELL -- COMPARE (ROW-INDEX, WS-SCAN-COL) A LA
+043400* CASE COURANTE.
+043500*-----------------------------------------------------------------
+043600 6311-CHECK-ROW-CELL.
+043700     IF WS-SCAN-COL NOT = COL-INDEX
+043800         IF SUDOKU-CELL(ROW-INDEX, WS-SCAN-COL)
+043900                 = SUDOKU-CELL(ROW-INDEX, COL-INDEX)
+044000             MOVE "N" TO WS-SAFE-SW
+044100         END-IF
+044200     END-IF.
+044300 6311-EXIT.
+044400     EXIT.
+044500*-----------------------------------------------------------------
+044600* 6320-CHECK-COLUMN-SAFE -- PARCOURT LA COLONNE COL-INDEX A LA
+044700* RECHERCHE D'UNE AUTRE CASE PORTANT LE MEME CHIFFRE.
+044800*-----------------------------------------------------------------
+044900 6320-CHECK-COLUMN-SAFE.
+045000     PERFORM 6321-CHECK-COLUMN-CELL THRU 6321-EXIT
+045100         VARYING WS-SCAN-ROW FROM 1 BY 1 UNTIL WS-SCAN-ROW > 9
+045200             OR NOT SAFE-PLACEMENT.
+045300 6320-EXIT.
+045400     EXIT.
+045500*-----------------------------------------------------------------
+045600* 6321-CHECK-COLUMN-CELL -- COMPARE (WS-SCAN-ROW, COL-INDEX) A
+045700* LA CASE COURANTE.
+045800*-----------------------------------------------------------------
+045900 6321-CHECK-COLUMN-CELL.
+046000     IF WS-SCAN-ROW NOT = ROW-INDEX
+046100         IF SUDOKU-CELL(WS-SCAN-ROW, COL-INDEX)
+046200                 = SUDOKU-CELL(ROW-INDEX, COL-INDEX)
+046300             MOVE "N" TO WS-SAFE-SW
+046400         END-IF
+046500     END-IF.
+046600 6321-EXIT.
+046700     EXIT.
+046800*-----------------------------------------------------------------
+046900* 6330-CHECK-BOX-SAFE -- PARCOURT LE BLOC 3X3 CONTENANT
+047000* (ROW-INDEX, COL-INDEX) A LA RECHERCHE D'UNE AUTRE CASE PORTANT
+047100* LE MEME CHIFFRE.
+047200*-----------------------------------------------------------------
+047300 6330-CHECK-BOX-SAFE.
+047400     COMPUTE WS-ROW-MINUS-1 = ROW-INDEX - 1
+047500     DIVIDE WS-ROW-MINUS-1 BY 3 GIVING WS-BOX-QUOTIENT
+047600     COMPUTE WS-BASE-ROW = WS-BOX-QUOTIENT * 3
+047700     COMPUTE WS-COL-MINUS-1 = COL-INDEX - 1
+047800     DIVIDE WS-COL-MINUS-1 BY 3 GIVING WS-BOX-QUOTIENT
+047900     COMPUTE WS-BASE-COL = WS-BOX-QUOTIENT * 3
+048000     PERFORM 6331-CHECK-BOX-CELL THRU 6331-EXIT
+048100         VARYING WS-SUB-ROW FROM 1 BY 1 UNTIL WS-SUB-ROW > 3
+048200             OR NOT SAFE-PLACEMENT
+048300             AFTER WS-SUB-COL FROM 1 BY 1 UNTIL WS-SUB-COL > 3
+048400                 OR NOT SAFE-PLACEMENT.
+048500 6330-EXIT.
+048600     EXIT.
+048700*-----------------------------------------------------------------
+048800* 6331-CHECK-BOX-CELL -- COMPARE LA CASE DU BLOC REPEREE PAR
+048900* (WS-SUB-ROW, WS-SUB-COL) A LA CASE COURANTE.
+049000*-----------------------------------------------------------------
+049100 6331-CHECK-BOX-CELL.
+049200     COMPUTE WS-SCAN-ROW = WS-BASE-ROW + WS-SUB-ROW
+049300     COMPUTE WS-SCAN-COL = WS-BASE-COL + WS-SUB-COL
+049400     IF WS-SCAN-ROW NOT = ROW-INDEX OR WS-SCAN-COL NOT = COL-INDEX
+049500         IF SUDOKU-CELL(WS-SCAN-ROW, WS-SCAN-COL)
+049600                 = SUDOKU-CELL(ROW-INDEX, COL-INDEX)
+049700             MOVE "N" TO WS-SAFE-SW
+049800         END-IF
+049900     END-IF.
+050000 6331-EXIT.
+050100     EXIT.
+050200*-----------------------------------------------------------------
+050300* 8000-READ-PUZZLE -- LECTURE SEQUENTIELLE DU FICHIER DES
+050400* GRILLES.
+050500*-----------------------------------------------------------------
+050600 8000-READ-PUZZLE.
+050700     READ PUZZLE-FILE
+050800         AT END
+050900             MOVE "Y" TO WS-EOF-SW
+051000         NOT AT END
+051100             ADD 1 TO WS-PUZZLE-COUNT
+051200     END-READ.
+051300 8000-EXIT.
+051400     EXIT.
